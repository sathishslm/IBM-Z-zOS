@@ -1,207 +1,495 @@
-000100 PROCESS DYNAM NUMPROC(PFD) TRUNC(OPT) APOST     NOSEQ     RENT
-000200* LAST UPDATE ON 9 Apr 2018 AT 15:50:45 BY  HOWARDT VERSION 01   *
-000300 ID DIVISION.
-000400 PROGRAM-ID. APKBTINP.
-000500 AUTHOR. TURETZKY--HYDRA.
-000600 INSTALLATION. IBM BOULDER PROGRAMMING CENTER.
-000700               THIS PROGRAM IS A SAMPLE EXIT FOR ACIF
-000800               (APKACIF,5648-062) demonstrating the use of the
-000900               ACIF input exit.
-001000
-001100               In order to use this exit, include the control
-001200               INPEXIT=APKBTINP to enable this exit, and include
-001300               the load module in a dataset referenced in steplib
-001400               or elsewhere in the module search order.
-001500
-001600               This program will change input lines with the
-001700               carriage control character 'Z' (used for report
-001800               distriubtion exits) into an AFPDS NOP. It also
-001900               switches the order of the 'Z' record with the
-002000               following skip to channel 1 record, so the order
-002100               becomes skip to channel 1, then 'Z' record. This is
-002200               to make ACIF index properly when only a single page
-002300               appears in the group. Normally, ACIF would
-002400               associate the 'Z' record with the previous page
-002500               which actually contains it.
-002600
-002700               Method of operation: each input record is examined
-002800               for the carriage control character. If it is 'Z',
-002900               then the reocrd is changed to a NOP and saved in a
-003000               buffer.  If it is skip to channel 1, then the
-003100               record is returned to ACIF with the insert
-003200               indicator set, and the 'Z' record inserted on the
-003300               next call.
-003400
-003500 DATE-WRITTEN. 14 Jul 94.
-003600 DATE-COMPILED.
-003700 SECURITY. IBM SAMPLE CODE ONLY.
-003810*/**************************************************************/
-003820*/* Licensed under the Apache License, Version 2.0 (the        */
-003830*/* "License"); you may not use this file except in compliance */
-003840*/* with the License. You may obtain a copy of the License at  */
-003850*/*                                                            */
-003860*/* http://www.apache.org/licenses/LICENSE-2.0                 */
-003870*/*                                                            */
-003880*/* Unless required by applicable law or agreed to in writing, */
-003890*/* software distributed under the License is distributed on an*/
-003891*/* "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY     */
-003892*/* KIND, either express or implied.  See the License for the  */
-003893*/* specific language governing permissions and limitations    */
-003894*/* under the License.                                         */
-003895*/*------------------------------------------------------------*/
-003896*/*                                                            */
-003900*/*   COPYRIGHT (C) 1993,2007 IBM CORPORATION                  */
-004000*/*   COPYRIGHT (C) 2007,2018 RICOH COMPANY, LTD               */
-004100*/*                                                            */
-004200*/*   Permission to use, copy, modify, and distribute          */
-004300*/*   this software for any purpose with or without fee        */
-004400*/*   is hereby granted, provided that the above               */
-004500*/*   copyright notices appear in all copies.                  */
-004600*/*                                                            */
-004700*/*   THE SOFTWARE IS PROVIDED "AS IS", WITHOUT WARRANTY       */
-004800*/*   OF ANY KIND, EXPRESS OR IMPLIED, INCLUDING BUT NOT       */
-004900*/*   LIMITED TO THE WARRANTIES OF MERCHANTABILITY,            */
-005000*/*   FITNESS FOR A PARTICULAR PURPOSE AND                     */
-005100*/*   NONINFRINGEMENT.  IN NO EVENT SHALL RICOH, RICOH         */
-005200*/*   SUBSIDIARIES, ANY OF ITS SUPPLIERS OR ANY OF THE         */
-005300*/*   OTHER COPYRIGHT HOLDERS BE LIABLE FOR ANY CLAIM,         */
-005400*/*   DAMAGES OR OTHER LIABILITY, WHETHER IN AN ACTION OF      */
-005500*/*   CONTRACT, TORT OR OTHERWISE, ARISING FROM, OUT OF        */
-005600*/*   OR IN CONNECTION WITH THE SOFTWARE OR THE USE OR         */
-005700*/*   OTHER DEALINGS IN THE SOFTWARE.                          */
-005800*/**************************************************************/
-005900 TITLE 'ACIF INPUT EXIT--FILTER LLE RECORDS'.
-006000 ENVIRONMENT DIVISION.
-006100 CONFIGURATION SECTION.
-006200 SOURCE-COMPUTER. IBM-370.
-006300 OBJECT-COMPUTER. IBM-370.
-006400     EJECT
-006500 DATA DIVISION.
-006600 WORKING-STORAGE SECTION.
-006700 77  PGMNAME                 PIC X(8) VALUE 'APKBTINP'.
-006820 77  ABND-PGM                PIC X(8) VALUE 'CEE3DMP'.            !@01
-006900 77  ABEND-CODE              PIC 9(4) BINARY VALUE 12.
-006910 77  ABEND-OPTS              PIC X(255)                           !@01
-006920     VALUE 'ENC(CUR) THR(CUR) FILE VAR NOBLOCK NOSTOR SF(ALL)' .  !@01
-007000 77  LINE-COUNT              PIC S9(8) BINARY VALUE ZERO.
-007100 77  PAGE-COUNT              PIC S9(8) BINARY VALUE ZERO.
-007200 77  PAGE-DISP               PIC Z,ZZZ,ZZ9.
-007300 77  CC-SF                   PIC X VALUE X'5A'.
-007400 77  CC-DIST                 PIC X VALUE 'Z'.
-007500 77  CC-TOF                  PIC X.
-007600     88  ANSI-TOF            VALUE '1'.
-007700     88  MACH-TOF            VALUE X'8B'.
-007800 77  FIRST-LINE-FLAG         PIC X VALUE LOW-VALUE.
-007900     88  FIRST-LINE          VALUE HIGH-VALUE.
-008000     88  NOTFIRST-LINE       VALUE LOW-VALUE.
-008100     SKIP1
-008200/ AFP STRUCTURED FIELD DEFINITIONS.
-008300     COPY STRFLDS SUPPRESS.
-008400     EJECT
-008500 01  ZREC-BUFFER             PIC X(068).
-008600/ PASSED PARAMETERS.
-008700 LINKAGE SECTION.
-008800 01  INP-PARMS.
-008900     05  INP-USTOR           POINTER.
-009000     05  INP-PFATTR          POINTER.
-009100     05  INP-RECPTR          POINTER.
-009200     05  FILLER              POINTER.
-009300     05  INP-RECLEN          PIC 9(4) BINARY.
-009400     05  FILLER              PIC XX.
-009500     05  INP-REQUEST         PIC X.
-009600         88  INP-USE         VALUE X'00'.
-009700         88  INP-DELETE      VALUE X'01'.
-009800         88  INP-INSERT      VALUE X'02'.
-009900     05  INP-EOF-FLAG        PIC X.
-010000         88  INP-EOF         VALUE 'Y'.
-010100     SKIP1
-010200 01  INP-UAREA.
-010300     05  INSERT-FLAG         PIC X.
-010400         88 INSERT-LINE      VALUE HIGH-VALUE.
-010500         88 INSERT-MULTIPLE  VALUE 'M'.
-010600         88 NOINSERT-LINE    VALUE LOW-VALUE.
-010700     05  FILLER              PIC X(15).
-010800     SKIP1
-010900 01  INP-ATTR.
-011000     05  INP-CC              PIC XXX.
-011100     05  INP-CCTYPE          PIC X.
-011200         88  INP-ANSI-CC     VALUE 'A'.
-011300         88  INP-MACH-CC     VALUE 'M'.
-011400     05  INP-CHARS           PIC X(20).
-011500     05  INP-FORMDEF         PIC X(8).
-011600     05  INP-PAGEDEF         PIC X(8).
-011700     05  INP-PRMODE          PIC X(8).
-011800     05  INP-TRC             PIC XXX.
-011900     SKIP1
-012000* This is a template for the input record, pointed to by
-012100* INP-RECPTR. The record's actual length is given by
-012200* INP-RECLEN.
-012300 01  INP-REC.
-012400     05  INP-CCVAL           PIC X.
-012500     05  INP-SFHDR.
-012600         10 INP-LEN          PIC 9(4) BINARY.
-012700         10 INP-SFID         PIC X(3).
-012800         10 INP-FLAGSEQ.
-012900             15 INP-FLAG     PIC X.
-013000             15 INP-SEQ      PIC 9(4) BINARY.
-013100     05  INP-DATA            PIC X(32747).
-013200     SKIP1
-013300 TITLE 'Initialization and Main Line'.
-013400 PROCEDURE DIVISION USING INP-PARMS.
-013500* make work area, attributes, and input line addressable.
-013600     SET ADDRESS OF INP-UAREA TO INP-USTOR.
-013700     SET ADDRESS OF INP-ATTR TO INP-PFATTR.
-013800     SET ADDRESS OF INP-REC TO INP-RECPTR.
-013900* No special action is necessary at EOF.
-014000     IF INP-EOF
-014100      THEN
-014200       DISPLAY PGMNAME, ' EOF REACHED.';
-014300       MOVE PAGE-COUNT TO PAGE-DISP;
-014400       DISPLAY PGMNAME, PAGE-DISP, ' Pages processed.';
-014500       GOBACK;
-014600     END-IF.
-014700* The print file attributes are used to determine the type
-014800* of carriage control to test for for top-of-form.
-014900* For purposes of this example, we assume the file will
-015000* always have carriage control, and if machine control the
-015100* skip to channel 1 immediate is used for new pages.
-015200     IF INP-ANSI-CC
-015300      THEN
-015400       SET ANSI-TOF TO TRUE
-015500      ELSE
-015600       SET MACH-TOF TO TRUE.
-015700     IF INSERT-LINE
-015800      THEN
-015900* Send the saved record back to acif.
-016000       SET NOINSERT-LINE TO TRUE;
-016100       MOVE ZREC-BUFFER TO INP-REC;
-016200       ADD INP-LEN, 1 GIVING INP-RECLEN;
-016300       SET INP-USE TO TRUE;
-016400      ELSE
-016500       EVALUATE INP-CCVAL
-016600        WHEN CC-TOF
-016700*   Pass the record back and signal an inserted record
-016800         ADD 1 TO PAGE-COUNT;
-016900         MOVE ZERO TO LINE-COUNT;
-017000         SET INP-INSERT TO TRUE;
-017100         SET INSERT-LINE TO TRUE;
-017200        WHEN CC-DIST
-017300*   Construct the NOP and save it in the ZREC buffer, then tell ACIF
-017400*   to delete it.
-017500         MOVE INP-REC TO ZREC-BUFFER;
-017600         MOVE CC-SF TO INP-CCVAL;
-017700         MOVE SF-NOP TO INP-SFID;
-017800         MOVE LOW-VALUE TO INP-FLAG;
-017900         MOVE PAGE-COUNT TO INP-SEQ;
-018000         ADD INP-RECLEN, LENGTH OF INP-SFHDR GIVING INP-LEN;
-018100         MOVE ZREC-BUFFER TO INP-DATA;
-018200         ADD 1 TO LINE-COUNT;
-018300         MOVE INP-REC TO ZREC-BUFFER;
-018400         SET INP-DELETE TO TRUE;
-018500        WHEN OTHER
-018600         ADD 1 TO LINE-COUNT;
-018700       END-EVALUATE;
-018800     END-IF.
-018900     GOBACK.
-019000 SKIP1
-019100 END PROGRAM APKBTINP.
\ No newline at end of file
+000010 PROCESS DYNAM NUMPROC(PFD) TRUNC(OPT) APOST     NOSEQ     RENT
+000020* LAST UPDATE ON 08 Aug 2026 BY  HOWARDT VERSION 05             *  !@05
+000030* UPDATE ON 08 Aug 2026 BY  HOWARDT VERSION 04             *  !@04
+000040* UPDATE ON 08 Aug 2026 BY  HOWARDT VERSION 03             *  !@03
+000050* UPDATE ON 08 Aug 2026 BY  HOWARDT VERSION 02             *  !@02
+000060* UPDATE ON 9 Apr 2018 AT 15:50:45 BY  HOWARDT VERSION 01   *
+000070 ID DIVISION.
+000080 PROGRAM-ID. APKBTINP.
+000090 AUTHOR. TURETZKY--HYDRA.
+000100 INSTALLATION. IBM BOULDER PROGRAMMING CENTER.
+000110               THIS PROGRAM IS A SAMPLE EXIT FOR ACIF
+000120               (APKACIF,5648-062) demonstrating the use of the
+000130               ACIF input exit.
+000140
+000150               In order to use this exit, include the control
+000160               INPEXIT=APKBTINP to enable this exit, and include
+000170               the load module in a dataset referenced in steplib
+000180               or elsewhere in the module search order.
+000190
+000200               This program will change input lines with the
+000210               carriage control character 'Z' (used for report
+000220               distriubtion exits) into an AFPDS NOP. It also
+000230               switches the order of the 'Z' record with the
+000240               following skip to channel 1 record, so the order
+000250               becomes skip to channel 1, then 'Z' record. This is
+000260               to make ACIF index properly when only a single page
+000270               appears in the group. Normally, ACIF would
+000280               associate the 'Z' record with the previous page
+000290               which actually contains it.
+000300
+000310               Method of operation: each input record is examined
+000320               for the carriage control character. If it is 'Z',
+000330               then the reocrd is changed to a NOP and saved in a
+000340               buffer.  If it is skip to channel 1, then the
+000350               record is returned to ACIF with the insert
+000360               indicator set, and the 'Z' record inserted on the
+000370               next call.
+000380
+000390 DATE-WRITTEN. 14 Jul 94.
+000400 DATE-COMPILED.
+000410 SECURITY. IBM SAMPLE CODE ONLY.
+000420*/**************************************************************/
+000430*/* Licensed under the Apache License, Version 2.0 (the        */
+000440*/* "License"); you may not use this file except in compliance */
+000450*/* with the License. You may obtain a copy of the License at  */
+000460*/*                                                            */
+000470*/* http://www.apache.org/licenses/LICENSE-2.0                 */
+000480*/*                                                            */
+000490*/* Unless required by applicable law or agreed to in writing, */
+000500*/* software distributed under the License is distributed on an*/
+000510*/* "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY     */
+000520*/* KIND, either express or implied.  See the License for the  */
+000530*/* specific language governing permissions and limitations    */
+000540*/* under the License.                                         */
+000550*/*------------------------------------------------------------*/
+000560*/*                                                            */
+000570*/*   COPYRIGHT (C) 1993,2007 IBM CORPORATION                  */
+000580*/*   COPYRIGHT (C) 2007,2018 RICOH COMPANY, LTD               */
+000590*/*                                                            */
+000600*/*   Permission to use, copy, modify, and distribute          */
+000610*/*   this software for any purpose with or without fee        */
+000620*/*   is hereby granted, provided that the above               */
+000630*/*   copyright notices appear in all copies.                  */
+000640*/*                                                            */
+000650*/*   THE SOFTWARE IS PROVIDED "AS IS", WITHOUT WARRANTY       */
+000660*/*   OF ANY KIND, EXPRESS OR IMPLIED, INCLUDING BUT NOT       */
+000670*/*   LIMITED TO THE WARRANTIES OF MERCHANTABILITY,            */
+000680*/*   FITNESS FOR A PARTICULAR PURPOSE AND                     */
+000690*/*   NONINFRINGEMENT.  IN NO EVENT SHALL RICOH, RICOH         */
+000700*/*   SUBSIDIARIES, ANY OF ITS SUPPLIERS OR ANY OF THE         */
+000710*/*   OTHER COPYRIGHT HOLDERS BE LIABLE FOR ANY CLAIM,         */
+000720*/*   DAMAGES OR OTHER LIABILITY, WHETHER IN AN ACTION OF      */
+000730*/*   CONTRACT, TORT OR OTHERWISE, ARISING FROM, OUT OF        */
+000740*/*   OR IN CONNECTION WITH THE SOFTWARE OR THE USE OR         */
+000750*/*   OTHER DEALINGS IN THE SOFTWARE.                          */
+000760*/**************************************************************/
+000770 TITLE 'ACIF INPUT EXIT--FILTER LLE RECORDS'.
+000780 ENVIRONMENT DIVISION.
+000790 CONFIGURATION SECTION.
+000800 SOURCE-COMPUTER. IBM-370.
+000810 OBJECT-COMPUTER. IBM-370.
+000820 INPUT-OUTPUT SECTION.                                                !@02
+000830 FILE-CONTROL.                                                        !@02
+000840* The checkpoint dataset lets a long run of this exit resume its      !@02
+000850* own page/line counters and insert-state after an abend, without     !@02
+000860* redoing the CC-DIST-to-NOP conversion already completed. ACIF's     !@02
+000870* own restart facility owns repositioning the input data stream;      !@02
+000880* this exit only restores what it tracks.                             !@02
+000890     SELECT CHECKPOINT-FILE ASSIGN TO APKBCKPT                        !@02
+000900         ORGANIZATION IS SEQUENTIAL                                   !@02
+000910         FILE STATUS IS CHECKPOINT-FILE-STATUS.                       !@02
+000920     EJECT                                                            !@02
+000930* End-of-job statistics report, replacing the old console-only        !@03
+000940* DISPLAY at EOF with a durable dataset operations can file with      !@03
+000950* the daily print run.                                                !@03
+000960     SELECT STATS-REPORT-FILE ASSIGN TO APKBRPT                       !@03
+000970         ORGANIZATION IS SEQUENTIAL                                   !@03
+000980         FILE STATUS IS STATS-REPORT-STATUS.                         !@03
+000990     EJECT                                                            !@03
+001000     EJECT
+001010 DATA DIVISION.                                                   !@02
+001020 FILE SECTION.                                                        !@02
+001030 FD  CHECKPOINT-FILE                                                  !@02
+001040     LABEL RECORDS ARE STANDARD.                                      !@02
+001050 01  CHECKPOINT-RECORD.                                               !@02
+001060     05  CKPT-PAGE-COUNT         PIC S9(8) BINARY.                    !@02
+001070     05  CKPT-LINE-COUNT         PIC S9(8) BINARY.                    !@02
+001080     05  CKPT-INSERT-FLAG        PIC X.                               !@02
+001090     05  CKPT-ZREC-PENDING-FLAG  PIC X.                               !@04
+001100     05  CKPT-ZREC-BUFFER        PIC X(068).                         !@04
+001110* The stats report (req009) depends on these three counters; left     !@06
+001120* out, a restart resumes PAGE-COUNT correctly but resets them to      !@06
+001130* zero, undercounting everything before the restart point.           !@06
+001140     05  CKPT-ZREC-CONVERTED-COUNT PIC S9(8) BINARY.                  !@06
+001150     05  CKPT-ZREC-OVERSIZE-COUNT  PIC S9(8) BINARY.                  !@06
+001160     05  CKPT-ZREC-NO-TOF-COUNT    PIC S9(8) BINARY.                  !@06
+001170     EJECT                                                            !@02
+001180 FD  STATS-REPORT-FILE                                                !@03
+001190     LABEL RECORDS ARE STANDARD.                                      !@03
+001200 01  STATS-REPORT-RECORD         PIC X(080).                          !@03
+001210     EJECT                                                            !@03
+001220 WORKING-STORAGE SECTION.
+001230 77  PGMNAME                 PIC X(8) VALUE 'APKBTINP'.
+001240 77  ABND-PGM                PIC X(8) VALUE 'CEE3DMP'.            !@01
+001250 77  ABEND-CODE              PIC 9(4) BINARY VALUE 12.
+001260 77  ABEND-OPTS              PIC X(255)                           !@01
+001270     VALUE 'ENC(CUR) THR(CUR) FILE VAR NOBLOCK NOSTOR SF(ALL)' .  !@01
+001280 77  DUMP-TITLE              PIC X(40)                                !@05
+001290     VALUE 'APKBTINP: UNRECOGNIZED CARRIAGE CONTROL'.                 !@05
+001300 77  DUMP-ID                 PIC X(8) VALUE 'APKBTINP'.               !@05
+001310 01  ABEND-FC.                                                       !@05
+001320     05  FC-SEVERITY         PIC S9(4) BINARY.                       !@05
+001330     05  FC-MSG-NO           PIC S9(4) BINARY.                       !@05
+001340     05  FC-CASE-2           PIC X.                                  !@05
+001350     05  FC-SEV-CTL          PIC X.                                  !@05
+001360     05  FC-FACILITY-ID      PIC XXX.                                !@05
+001370 77  LINE-COUNT              PIC S9(8) BINARY VALUE ZERO.
+001380 77  PAGE-COUNT              PIC S9(8) BINARY VALUE ZERO.
+001390 77  PAGE-DISP               PIC Z,ZZZ,ZZ9.
+001400 77  CC-SF                   PIC X VALUE X'5A'.
+001410 77  CC-DIST                 PIC X VALUE 'Z'.
+001420 77  CC-TOF                  PIC X.
+001430     88  ANSI-TOF            VALUE '1'.
+001440     88  MACH-TOF            VALUE X'8B'.
+001450 77  FIRST-LINE-FLAG         PIC X VALUE LOW-VALUE.
+001460     88  FIRST-LINE          VALUE HIGH-VALUE.
+001470     88  NOTFIRST-LINE       VALUE LOW-VALUE.
+001480 77  INIT-FLAG               PIC X VALUE LOW-VALUE.                   !@02
+001490     88  ALREADY-INITIALIZED VALUE HIGH-VALUE.                        !@02
+001500 77  CHECKPOINT-FILE-STATUS  PIC XX.                                  !@02
+001510 77  CHECKPOINT-EOF-FLAG     PIC X VALUE LOW-VALUE.                   !@02
+001520     88  CHECKPOINT-EOF      VALUE HIGH-VALUE.                        !@02
+001530 77  CHECKPOINT-FOUND-FLAG   PIC X VALUE LOW-VALUE.                   !@02
+001540     88  CHECKPOINT-FOUND    VALUE HIGH-VALUE.                        !@02
+001550 77  CHECKPOINT-INTERVAL     PIC S9(4) BINARY VALUE 100.              !@02
+001560 77  ZREC-PENDING-FLAG       PIC X VALUE LOW-VALUE.                   !@02
+001570     88  ZREC-PENDING        VALUE HIGH-VALUE.                        !@02
+001580     88  NO-ZREC-PENDING     VALUE LOW-VALUE.                         !@02
+001590 77  ZREC-OVERSIZE-COUNT     PIC S9(8) BINARY VALUE ZERO.             !@02
+001600* The raw 'Z' record gets wrapped in its own INP-CCVAL + INP-SFHDR    !@06
+001610* header when it's rebuilt as a NOP and re-saved into ZREC-BUFFER,    !@06
+001620* so the raw record's own length must leave room for that header.    !@06
+001630 77  ZREC-MAX-RAW-LEN        PIC 9(4) BINARY.                        !@06
+001640 77  ZREC-CONVERTED-COUNT    PIC S9(8) BINARY VALUE ZERO.             !@03
+001650 77  ZREC-NO-TOF-COUNT       PIC S9(8) BINARY VALUE ZERO.             !@03
+001660 77  STATS-REPORT-STATUS     PIC XX.                                  !@03
+001670 77  CKPT-FILE-OPEN-FLAG     PIC X VALUE LOW-VALUE.                   !@04
+001680     88  CKPT-FILE-OPEN      VALUE HIGH-VALUE.                        !@04
+001690 77  STATS-FILE-OPEN-FLAG    PIC X VALUE LOW-VALUE.                   !@04
+001700     88  STATS-FILE-OPEN     VALUE HIGH-VALUE.                        !@04
+001710 77  CKPT-WRITE-FAIL-COUNT   PIC S9(8) BINARY VALUE ZERO.             !@04
+001720 77  STATS-WRITE-FAIL-COUNT  PIC S9(8) BINARY VALUE ZERO.             !@04
+001730 01  STATS-REPORT-LINE.                                               !@03
+001740     05  SRL-LABEL           PIC X(036).                              !@03
+001750     05  SRL-VALUE           PIC ZZZ,ZZZ,ZZ9.                         !@03
+001760     SKIP1
+001770/ AFP STRUCTURED FIELD DEFINITIONS.
+001780     COPY STRFLDS SUPPRESS.
+001790     EJECT
+001800 01  ZREC-BUFFER             PIC X(068).
+001810/ PASSED PARAMETERS.
+001820 LINKAGE SECTION.
+001830 01  INP-PARMS.
+001840     05  INP-USTOR           POINTER.
+001850     05  INP-PFATTR          POINTER.
+001860     05  INP-RECPTR          POINTER.
+001870     05  FILLER              POINTER.
+001880     05  INP-RECLEN          PIC 9(4) BINARY.
+001890     05  FILLER              PIC XX.
+001900     05  INP-REQUEST         PIC X.
+001910         88  INP-USE         VALUE X'00'.
+001920         88  INP-DELETE      VALUE X'01'.
+001930         88  INP-INSERT      VALUE X'02'.
+001940     05  INP-EOF-FLAG        PIC X.
+001950         88  INP-EOF         VALUE 'Y'.
+001960     SKIP1
+001970 01  INP-UAREA.
+001980     05  INSERT-FLAG         PIC X.
+001990         88 INSERT-LINE      VALUE HIGH-VALUE.
+002000         88 INSERT-MULTIPLE  VALUE 'M'.
+002010         88 NOINSERT-LINE    VALUE LOW-VALUE.
+002020* Byte 2 is set to 'R' only when the JCL/control statement for       !@07
+002030* this step is coordinating a genuine ACIF RESTART (the input       !@07
+002040* stream was repositioned by ACIF's own RESTART/CHKPT facility to   !@07
+002050* the checkpointed point). Any other value -- including the usual   !@07
+002060* plain resubmission of an abended job, where input starts back     !@07
+002070* at record one -- means a leftover APKBCKPT from the abended       !@07
+002080* attempt must NOT be trusted or appended to; see                   !@07
+002090* 0090-INITIALIZE-CHECKPOINT.                                        !@07
+002100     05  UAREA-RESTART-FLAG  PIC X.                                   !@07
+002110         88 IS-RESTART-RUN   VALUE 'R'.                              !@07
+002120     05  FILLER              PIC X(14).                              !@07
+002130     SKIP1
+002140 01  INP-ATTR.
+002150     05  INP-CC              PIC XXX.
+002160     05  INP-CCTYPE          PIC X.
+002170         88  INP-ANSI-CC     VALUE 'A'.
+002180         88  INP-MACH-CC     VALUE 'M'.
+002190     05  INP-CHARS           PIC X(20).
+002200     05  INP-FORMDEF         PIC X(8).
+002210     05  INP-PAGEDEF         PIC X(8).
+002220     05  INP-PRMODE          PIC X(8).
+002230     05  INP-TRC             PIC XXX.
+002240     SKIP1
+002250* This is a template for the input record, pointed to by
+002260* INP-RECPTR. The record's actual length is given by
+002270* INP-RECLEN.
+002280 01  INP-REC.
+002290     05  INP-CCVAL           PIC X.
+002300     05  INP-SFHDR.
+002310         10 INP-LEN          PIC 9(4) BINARY.
+002320         10 INP-SFID         PIC X(3).
+002330         10 INP-FLAGSEQ.
+002340             15 INP-FLAG     PIC X.
+002350             15 INP-SEQ      PIC 9(4) BINARY.
+002360     05  INP-DATA            PIC X(32747).
+002370     SKIP1
+002380 TITLE 'Initialization and Main Line'.
+002390 PROCEDURE DIVISION USING INP-PARMS.
+002400* make work area, attributes, and input line addressable.
+002410     SET ADDRESS OF INP-UAREA TO INP-USTOR.
+002420     SET ADDRESS OF INP-ATTR TO INP-PFATTR.
+002430     SET ADDRESS OF INP-REC TO INP-RECPTR.
+002440     IF NOT ALREADY-INITIALIZED                                       !@02
+002450        PERFORM 0090-INITIALIZE-CHECKPOINT;                           !@02
+002460        OPEN OUTPUT STATS-REPORT-FILE;                                !@03
+002470        IF STATS-REPORT-STATUS NOT = '00'                             !@03
+002480           DISPLAY PGMNAME, ' UNABLE TO OPEN APKBRPT, STATUS=',       !@03
+002490                   STATS-REPORT-STATUS                                !@03
+002500        ELSE                                                          !@04
+002510           SET STATS-FILE-OPEN TO TRUE                                !@04
+002520        END-IF;                                                       !@03
+002530        SET ALREADY-INITIALIZED TO TRUE;                              !@02
+002540     END-IF.                                                          !@02
+002550* No special action is necessary at EOF.
+002560     IF INP-EOF
+002570      THEN
+002580       DISPLAY PGMNAME, ' EOF REACHED.';
+002590       MOVE PAGE-COUNT TO PAGE-DISP;
+002600       DISPLAY PGMNAME, PAGE-DISP, ' Pages processed.';
+002610       IF CKPT-FILE-OPEN                                              !@04
+002620          CLOSE CHECKPOINT-FILE                                       !@04
+002630       END-IF;                                                        !@04
+002640       IF ZREC-PENDING                                                !@03
+002650          ADD 1 TO ZREC-NO-TOF-COUNT                                  !@03
+002660       END-IF;                                                        !@03
+002670       PERFORM 0099-WRITE-STATS-REPORT;                               !@03
+002680       GOBACK;
+002690     END-IF.
+002700* The print file attributes are used to determine the type
+002710* of carriage control to test for for top-of-form.
+002720* For purposes of this example, we assume the file will
+002730* always have carriage control, and if machine control the
+002740* skip to channel 1 immediate is used for new pages.
+002750     IF INP-ANSI-CC
+002760      THEN
+002770       SET ANSI-TOF TO TRUE
+002780      ELSE
+002790       IF INP-MACH-CC                                                !@02
+002800        THEN                                                         !@02
+002810         SET MACH-TOF TO TRUE                                        !@02
+002820        ELSE                                                         !@02
+002830* Neither ANSI nor machine carriage control was signalled -- this     !@02
+002840* exit cannot determine top-of-form, so this input stream is not      !@02
+002850* one this exit can process. Dump and abend rather than silently      !@02
+002860* mis-indexing every page.                                            !@02
+002870         DISPLAY PGMNAME, ' UNRECOGNIZED CARRIAGE CONTROL TYPE, '     !@02
+002880                 'ABENDING';                                          !@02
+002890         CALL ABND-PGM USING DUMP-TITLE, DUMP-ID, ABEND-OPTS,         !@05
+002900                             ABEND-FC;                                !@05
+002910         MOVE ABEND-CODE TO RETURN-CODE;                              !@05
+002920         GOBACK                                                      !@05
+002930       END-IF.                                                        !@02
+002940     IF INSERT-LINE
+002950      THEN
+002960* Send the saved record back to acif.
+002970       SET NOINSERT-LINE TO TRUE;
+002980       MOVE ZREC-BUFFER TO INP-REC;
+002990       ADD INP-LEN, 1 GIVING INP-RECLEN;
+003000       SET INP-USE TO TRUE;
+003010      ELSE
+003020       EVALUATE INP-CCVAL
+003030        WHEN CC-TOF
+003040*   Pass the record back and signal an inserted record, but only
+003050*   when a 'Z' distribution record was actually seen for this
+003060*   page. A distribution group can span several pages, and only
+003070*   one of them carries the 'Z' record; without this check the
+003080*   ZREC-BUFFER content saved for an earlier page in the group
+003090*   got reinserted in front of every later page's top-of-form      !@02
+003100*   line too.                                                      !@02
+003110         ADD 1 TO PAGE-COUNT;
+003120         MOVE ZERO TO LINE-COUNT;
+003130         IF ZREC-PENDING                                              !@02
+003140            SET INP-INSERT TO TRUE;
+003150            SET INSERT-LINE TO TRUE;
+003160            SET NO-ZREC-PENDING TO TRUE                               !@02
+003170         END-IF;                                                      !@02
+003180* Written after the insert-state transition above, so a checkpoint    !@05
+003190* at this page boundary reflects what this call actually leaves       !@05
+003200* ACIF expecting, not the pre-transition state.                       !@05
+003210         IF FUNCTION MOD (PAGE-COUNT, CHECKPOINT-INTERVAL) = 0        !@02
+003220            PERFORM 0095-WRITE-CHECKPOINT                             !@05
+003230         END-IF;                                                     !@02
+003240        WHEN CC-DIST
+003250*   The raw 'Z' record is not what ends up in ZREC-BUFFER -- the      !@06
+003260*   ELSE branch below rebuilds it as INP-CCVAL + INP-SFHDR (the NOP's !@06
+003270*   own header) followed by the original record as payload, then     !@06
+003280*   moves that whole reconstruction back into the same 68-byte        !@06
+003290*   ZREC-BUFFER. So the raw record must leave room for the header     !@06
+003300*   it will be wrapped in, not just fit in 68 bytes on its own;       !@06
+003310*   checking INP-RECLEN against the full buffer size here let raw     !@06
+003320*   records of 60-68 bytes pass, then lose their last bytes on the    !@06
+003330*   second MOVE INP-REC TO ZREC-BUFFER below.                         !@06
+003340*   the length first and skip the copy if it doesn't fit.            !@02
+003350*   A 'Z' record already pending means the previous one never got     !@03
+003360*   its following top-of-form before this one arrived -- the          !@03
+003370*   reorder logic couldn't apply cleanly for that earlier page.       !@03
+003380         IF ZREC-PENDING                                              !@03
+003390            ADD 1 TO ZREC-NO-TOF-COUNT                                !@03
+003400         END-IF;                                                      !@03
+003410         COMPUTE ZREC-MAX-RAW-LEN =                                  !@06
+003420            LENGTH OF ZREC-BUFFER - LENGTH OF INP-SFHDR - 1;         !@06
+003430         IF INP-RECLEN > ZREC-MAX-RAW-LEN                            !@06
+003440            DISPLAY PGMNAME, ' Z RECORD TOO LONG, LENGTH=',          !@02
+003450                    INP-RECLEN, ' MAX=', ZREC-MAX-RAW-LEN;           !@06
+003460            ADD 1 TO ZREC-OVERSIZE-COUNT;                            !@02
+003470            SET INP-DELETE TO TRUE                                   !@02
+003480         ELSE                                                        !@02
+003490*   Construct the NOP and save it in the ZREC buffer, then tell ACIF
+003500*   to delete it.
+003510            MOVE INP-REC TO ZREC-BUFFER;
+003520            MOVE CC-SF TO INP-CCVAL;
+003530            MOVE SF-NOP TO INP-SFID;
+003540            MOVE LOW-VALUE TO INP-FLAG;
+003550            MOVE PAGE-COUNT TO INP-SEQ;
+003560            ADD INP-RECLEN, LENGTH OF INP-SFHDR GIVING INP-LEN;
+003570            MOVE ZREC-BUFFER TO INP-DATA;
+003580            MOVE INP-REC TO ZREC-BUFFER;
+003590            SET ZREC-PENDING TO TRUE;                                !@02
+003600            ADD 1 TO ZREC-CONVERTED-COUNT;                           !@03
+003610            SET INP-DELETE TO TRUE                                   !@02
+003620         END-IF;                                                     !@02
+003630         ADD 1 TO LINE-COUNT;                                        !@02
+003640        WHEN OTHER
+003650         ADD 1 TO LINE-COUNT;
+003660       END-EVALUATE;
+003670     END-IF.
+003680     GOBACK.
+003690     SKIP3                                                            !@02
+003700 0090-INITIALIZE-CHECKPOINT.                                          !@02
+003710* If APKBCKPT already holds records from a prior run of this job      !@02
+003720* that ended abnormally, the last one written is this exit's most     !@02
+003730* recent checkpoint -- but only trust and resume from it when this    !@07
+003740* run is a genuine ACIF-coordinated RESTART (IS-RESTART-RUN, set by   !@07
+003750* the JCL/control statement that supplies INP-UAREA). An ordinary    !@07
+003760* resubmission of an abended job feeds this exit's input starting    !@07
+003770* at record one again, so blindly resuming counters from a leftover  !@07
+003780* checkpoint would offset every page number this run produces.       !@07
+003790* Repositioning the input data stream itself is ACIF's own restart   !@02
+003800* facility's job, not this exit's -- we only restore what we track,  !@07
+003810* and only when told this is actually a restart.                     !@07
+003820     OPEN INPUT CHECKPOINT-FILE.                                      !@02
+003830     IF CHECKPOINT-FILE-STATUS = '00'                                 !@02
+003840      IF IS-RESTART-RUN                                               !@07
+003850        PERFORM UNTIL CHECKPOINT-EOF                                  !@02
+003860           READ CHECKPOINT-FILE                                       !@02
+003870              AT END SET CHECKPOINT-EOF TO TRUE                       !@02
+003880              NOT AT END                                              !@02
+003890                 SET CHECKPOINT-FOUND TO TRUE;                        !@02
+003900                 MOVE CKPT-PAGE-COUNT TO PAGE-COUNT;                  !@02
+003910                 MOVE CKPT-LINE-COUNT TO LINE-COUNT;                  !@02
+003920                 MOVE CKPT-INSERT-FLAG TO INSERT-FLAG;                !@02
+003930                 MOVE CKPT-ZREC-PENDING-FLAG TO ZREC-PENDING-FLAG;    !@04
+003940                 MOVE CKPT-ZREC-BUFFER TO ZREC-BUFFER;                !@04
+003950                 MOVE CKPT-ZREC-CONVERTED-COUNT                       !@06
+003960                                 TO ZREC-CONVERTED-COUNT;             !@06
+003970                 MOVE CKPT-ZREC-OVERSIZE-COUNT                        !@06
+003980                                 TO ZREC-OVERSIZE-COUNT;              !@06
+003990                 MOVE CKPT-ZREC-NO-TOF-COUNT                          !@06
+004000                                 TO ZREC-NO-TOF-COUNT                 !@06
+004010           END-READ                                                   !@02
+004020        END-PERFORM;                                                  !@02
+004030        CLOSE CHECKPOINT-FILE;                                        !@02
+004040        IF CHECKPOINT-FOUND                                           !@02
+004050           DISPLAY PGMNAME, ' RESUMING FROM CHECKPOINT AT PAGE ',     !@02
+004060                   PAGE-COUNT                                         !@02
+004070        END-IF;                                                       !@02
+004080        OPEN EXTEND CHECKPOINT-FILE                                   !@02
+004090      ELSE                                                            !@07
+004100        CLOSE CHECKPOINT-FILE;                                        !@07
+004110        DISPLAY PGMNAME, ' APKBCKPT HAS PRIOR-RUN RECORDS BUT ',      !@07
+004120                'THIS IS NOT A RESTART -- DISCARDING';                !@07
+004130        OPEN OUTPUT CHECKPOINT-FILE                                   !@07
+004140      END-IF                                                          !@07
+004150     ELSE                                                             !@02
+004160        OPEN OUTPUT CHECKPOINT-FILE                                   !@02
+004170     END-IF.                                                          !@02
+004180     IF CHECKPOINT-FILE-STATUS NOT = '00'                             !@02
+004190        DISPLAY PGMNAME, ' UNABLE TO OPEN APKBCKPT, STATUS=',         !@02
+004200                CHECKPOINT-FILE-STATUS                                !@02
+004210     ELSE                                                             !@04
+004220        SET CKPT-FILE-OPEN TO TRUE                                    !@04
+004230     END-IF.                                                          !@02
+004240     SKIP3                                                            !@02
+004250 0095-WRITE-CHECKPOINT.                                               !@02
+004260* Persist enough state to resume this run's counters after an         !@02
+004270* abend: pages and lines processed so far, whether an insert is       !@04
+004280* pending, and any 'Z' record still waiting on its top-of-form, so    !@04
+004290* a restart after this checkpoint doesn't lose a buffered NOP. A      !@04
+004300* checkpoint that never opened is skipped rather than abending the    !@04
+004310* run over a resume convenience; the miss is counted for the stats    !@04
+004320* report. Written every CHECKPOINT-INTERVAL pages.                    !@04
+004330     IF CKPT-FILE-OPEN                                                !@04
+004340        MOVE PAGE-COUNT         TO CKPT-PAGE-COUNT;                   !@04
+004350        MOVE LINE-COUNT         TO CKPT-LINE-COUNT;                   !@04
+004360        MOVE INSERT-FLAG        TO CKPT-INSERT-FLAG;                  !@04
+004370        MOVE ZREC-PENDING-FLAG  TO CKPT-ZREC-PENDING-FLAG;            !@04
+004380        MOVE ZREC-BUFFER        TO CKPT-ZREC-BUFFER;                  !@04
+004390        MOVE ZREC-CONVERTED-COUNT TO CKPT-ZREC-CONVERTED-COUNT;       !@06
+004400        MOVE ZREC-OVERSIZE-COUNT  TO CKPT-ZREC-OVERSIZE-COUNT;        !@06
+004410        MOVE ZREC-NO-TOF-COUNT    TO CKPT-ZREC-NO-TOF-COUNT;          !@06
+004420        WRITE CHECKPOINT-RECORD                                       !@04
+004430     ELSE                                                             !@04
+004440        ADD 1 TO CKPT-WRITE-FAIL-COUNT                                !@04
+004450     END-IF.                                                          !@04
+004460     SKIP3                                                            !@03
+004470 0099-WRITE-STATS-REPORT.                                             !@03
+004480* Paperwork for operations to file with the daily print run --        !@03
+004490* pages processed, 'Z' records converted to NOPs, and any pages       !@03
+004500* where a CC-DIST record appeared without an immediately following    !@03
+004510* top-of-form (the reorder logic couldn't apply cleanly). If          !@04
+004520* APKBRPT itself never opened there is nowhere to write this, so     !@04
+004530* the whole report is skipped; the counts are instead displayed      !@05
+004540* below as a console fallback, same as 0070-WRITE-CONTROL-REPORT's   !@05
+004550* pattern in ACIFINX for an analogous failure.                       !@05
+004560     IF NOT STATS-FILE-OPEN                                           !@04
+004570        ADD 1 TO STATS-WRITE-FAIL-COUNT;                             !@05
+004580        DISPLAY PGMNAME, ' UNABLE TO WRITE APKBRPT -- STATISTICS '   !@05
+004590                'FOLLOW ON CONSOLE:';                                !@05
+004600        MOVE PAGE-COUNT TO PAGE-DISP;                                !@05
+004610        DISPLAY PGMNAME, PAGE-DISP, ' TOTAL PAGES PROCESSED';        !@05
+004620        MOVE ZREC-CONVERTED-COUNT TO PAGE-DISP;                      !@05
+004630        DISPLAY PGMNAME, PAGE-DISP, ' Z RECORDS CONVERTED TO NOPS';  !@05
+004640        MOVE ZREC-OVERSIZE-COUNT TO PAGE-DISP;                       !@05
+004650        DISPLAY PGMNAME, PAGE-DISP,                                  !@05
+004660                ' Z RECORDS REJECTED, OVERSIZE';                      !@05
+004670        MOVE ZREC-NO-TOF-COUNT TO PAGE-DISP;                         !@05
+004680        DISPLAY PGMNAME, PAGE-DISP,                                  !@05
+004690                ' PAGES WHERE REORDER COULD NOT APPLY';              !@05
+004700     ELSE                                                            !@04
+004710        MOVE SPACES TO STATS-REPORT-LINE;                            !@04
+004720        MOVE 'APKBTINP END-OF-JOB STATISTICS' TO SRL-LABEL;          !@04
+004730        WRITE STATS-REPORT-RECORD FROM STATS-REPORT-LINE;            !@04
+004740        MOVE SPACES TO STATS-REPORT-LINE;                            !@04
+004750        WRITE STATS-REPORT-RECORD FROM STATS-REPORT-LINE;            !@04
+004760        MOVE 'TOTAL PAGES PROCESSED' TO SRL-LABEL;                   !@04
+004770        MOVE PAGE-COUNT TO SRL-VALUE;                                !@04
+004780        WRITE STATS-REPORT-RECORD FROM STATS-REPORT-LINE;            !@04
+004790        MOVE 'TOTAL Z RECORDS CONVERTED TO NOPS' TO SRL-LABEL;       !@04
+004800        MOVE ZREC-CONVERTED-COUNT TO SRL-VALUE;                      !@04
+004810        WRITE STATS-REPORT-RECORD FROM STATS-REPORT-LINE;            !@04
+004820        MOVE 'Z RECORDS REJECTED, OVERSIZE' TO SRL-LABEL;            !@04
+004830        MOVE ZREC-OVERSIZE-COUNT TO SRL-VALUE;                       !@04
+004840        WRITE STATS-REPORT-RECORD FROM STATS-REPORT-LINE;            !@04
+004850        MOVE 'PAGES WHERE REORDER COULD NOT APPLY' TO SRL-LABEL;     !@04
+004860        MOVE ZREC-NO-TOF-COUNT TO SRL-VALUE;                         !@04
+004870        WRITE STATS-REPORT-RECORD FROM STATS-REPORT-LINE;            !@04
+004880        MOVE 'CHECKPTS NOT WRITTEN (NO APKBCKPT)' TO                  !@04
+004890                SRL-LABEL;                                           !@04
+004900        MOVE CKPT-WRITE-FAIL-COUNT TO SRL-VALUE;                     !@04
+004910        WRITE STATS-REPORT-RECORD FROM STATS-REPORT-LINE;            !@04
+004920        CLOSE STATS-REPORT-FILE                                      !@04
+004930     END-IF.                                                         !@04
+004940 SKIP1
+004950 END PROGRAM APKBTINP.
\ No newline at end of file
