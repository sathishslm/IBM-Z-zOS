@@ -0,0 +1,215 @@
+000100 PROCESS DYNAM NUMPROC(PFD) TRUNC(OPT) APOST NOSEQ RENT
+000150* LAST UPDATE ON 08 Aug 2026 BY  HOWARDT VERSION 02             *   !@02
+000200* UPDATE ON 08 Aug 2026 BY  HOWARDT VERSION 01
+000300 ID DIVISION.
+000400 PROGRAM-ID. 'ACIFLKMT'.
+000500 AUTHOR. TURETZKY--HYDRA.
+000600 INSTALLATION. IBM BOULDER PROGRAMMING CENTER.
+000700               This program maintains ACIFLKUP, the division and
+000800               store lookup file read by the ACIFINX ACIF input
+000900               exit. It lets a division or store be added,
+001000               renamed, or removed with a batch run instead of a
+001100               recompile and relink of ACIFINX.
+001200
+001300               ACIFLKUP is a VSAM RRDS. Before the first run,
+001400               allocate it with IDCAMS, for example:
+001500                   DEFINE CLUSTER (NAME(your.ACIFLKUP)     -
+001600                       NUMBERED RECORDSIZE(15 15) -
+001700                       CYL(1 1))
+001800
+001900               Input is a sequential transaction file, ACLKTRAN,
+002000               one transaction per record:
+002100                   col  1    function: A=add, C=change, D=delete
+002200                   col  2    type: D=division, S=store
+002300                   col 3-4   two digit code
+002400                   col 5-16  name (for A and C transactions)
+002500
+002600               A division's code occupies relative record 1-99
+002700               of ACIFLKUP; a store's code is offset by 100, so
+002800               it occupies relative record 100-199. This keeps
+002900               direct access to a fixed size table simple
+002950               and avoids collisions between the two kinds
+002960               of entry.
+003100 DATE-WRITTEN. 08 AUG 26.
+003200 DATE-COMPILED.
+003300 SECURITY. IBM SAMPLE CODE ONLY.
+003400*/**************************************************************/
+003410*/* Licensed under the Apache License, Version 2.0 (the        */
+003420*/* "License"); you may not use this file except in compliance */
+003430*/* with the License. You may obtain a copy of the License at  */
+003440*/*                                                            */
+003450*/* http://www.apache.org/licenses/LICENSE-2.0                 */
+003460*/*                                                            */
+003470*/* Unless required by applicable law or agreed to in writing, */
+003480*/* software distributed under the License is distributed on an*/
+003490*/* "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY     */
+003500*/* KIND, either express or implied.  See the License for the  */
+003510*/* specific language governing permissions and limitations    */
+003520*/* under the License.                                         */
+003530*/**************************************************************/
+003600 TITLE 'ACIF Division/Store Lookup File Maintenance'.
+003700 ENVIRONMENT DIVISION.
+003800 CONFIGURATION SECTION.
+003900 SOURCE-COMPUTER. IBM-370.
+004000 OBJECT-COMPUTER. IBM-370.
+004100 INPUT-OUTPUT SECTION.
+004200 FILE-CONTROL.
+004300     SELECT MAINT-TRANS-FILE ASSIGN TO ACLKTRAN                     !@02
+004350         ORGANIZATION IS SEQUENTIAL                                 !@02
+004360         FILE STATUS IS MAINT-TRANS-FILE-STATUS.                    !@02
+004500     SELECT LOOKUP-FILE ASSIGN TO ACIFLKUP
+004600         ORGANIZATION IS RELATIVE
+004700         ACCESS MODE IS DYNAMIC
+004800         RELATIVE KEY IS WS-SLOT-NUMBER
+004900         FILE STATUS IS LOOKUP-FILE-STATUS.
+005000     EJECT
+005100 DATA DIVISION.
+005200 FILE SECTION.
+005300 FD  MAINT-TRANS-FILE
+005400     LABEL RECORDS ARE STANDARD.
+005500 01  TRAN-RECORD.
+005600     05  TRAN-FUNCTION           PIC X.
+005700         88  TRAN-ADD            VALUE 'A'.
+005800         88  TRAN-CHANGE         VALUE 'C'.
+005900         88  TRAN-DELETE         VALUE 'D'.
+006000     05  TRAN-TYPE               PIC X.
+006100         88  TRAN-DIVISION       VALUE 'D'.
+006200         88  TRAN-STORE          VALUE 'S'.
+006300     05  TRAN-CODE               PIC 99.
+006400     05  TRAN-NAME               PIC X(12).
+006500     05  FILLER                  PIC X(64).
+006600 FD  LOOKUP-FILE
+006700     LABEL RECORDS ARE STANDARD.
+006800     COPY ACLKREC.
+006900     EJECT
+007000 WORKING-STORAGE SECTION.
+007100 77  PGMNAME                     PIC X(8) VALUE 'ACIFLKMT'.
+007150 77  MAINT-TRANS-FILE-STATUS     PIC XX.                            !@02
+007200 77  LOOKUP-FILE-STATUS          PIC XX.
+007300 77  WS-SLOT-NUMBER              PIC 9(4).
+007400 77  TRANS-EOF-FLAG              PIC X VALUE LOW-VALUE.
+007500     88  TRANS-EOF               VALUE HIGH-VALUE.
+007600 77  ADD-COUNT                   PIC S9(8) BINARY VALUE ZERO.
+007700 77  CHANGE-COUNT                PIC S9(8) BINARY VALUE ZERO.
+007800 77  DELETE-COUNT                PIC S9(8) BINARY VALUE ZERO.
+007900 77  ERROR-COUNT                 PIC S9(8) BINARY VALUE ZERO.
+008000     EJECT
+008100 PROCEDURE DIVISION.
+008200 0000-MAIN.
+008300     OPEN INPUT MAINT-TRANS-FILE.
+008400     OPEN I-O LOOKUP-FILE.
+008410     IF MAINT-TRANS-FILE-STATUS NOT = '00'                          !@02
+008420        DISPLAY PGMNAME, ' UNABLE TO OPEN ACLKTRAN, STATUS=',       !@02
+008430                MAINT-TRANS-FILE-STATUS;                            !@02
+008435        CLOSE LOOKUP-FILE;                                          !@02
+008440        MOVE 16 TO RETURN-CODE;                                     !@02
+008450        GOBACK                                                      !@02
+008460     END-IF.                                                        !@02
+008470     IF LOOKUP-FILE-STATUS NOT = '00'                               !@02
+008480        DISPLAY PGMNAME, ' UNABLE TO OPEN ACIFLKUP, STATUS=',       !@02
+008490                LOOKUP-FILE-STATUS;                                 !@02
+008491        CLOSE MAINT-TRANS-FILE;                                     !@02
+008492        MOVE 16 TO RETURN-CODE;                                     !@02
+008493        GOBACK                                                      !@02
+008494     END-IF.                                                        !@02
+008500     PERFORM UNTIL TRANS-EOF
+008600        READ MAINT-TRANS-FILE
+008700           AT END SET TRANS-EOF TO TRUE
+008800           NOT AT END PERFORM 0100-PROCESS-TRANSACTION
+008900        END-READ
+009000     END-PERFORM.
+009100     CLOSE MAINT-TRANS-FILE, LOOKUP-FILE.
+009200     DISPLAY PGMNAME, ' ADDS=', ADD-COUNT, ' CHANGES=',
+009300             CHANGE-COUNT, ' DELETES=', DELETE-COUNT,
+009310             ' ERRORS=', ERROR-COUNT.
+009400     IF ERROR-COUNT > ZERO
+009500        MOVE 4 TO RETURN-CODE
+009600     ELSE
+009700        MOVE ZERO TO RETURN-CODE
+009800     END-IF.
+009900     GOBACK.
+010000     EJECT
+010100 0100-PROCESS-TRANSACTION.
+010200* Apply one transaction record to ACIFLKUP.
+010300     IF (NOT TRAN-DIVISION) AND (NOT TRAN-STORE)
+010400        DISPLAY PGMNAME, ' INVALID TYPE CODE ON TRANSACTION: ',
+010500                TRAN-RECORD;
+010600        ADD 1 TO ERROR-COUNT;
+010610     ELSE IF TRAN-DIVISION AND TRAN-CODE = ZERO
+010620* A division's code occupies relative record 1-99 of ACIFLKUP
+010630* (see 0200-SET-SLOT-NUMBER); code 00 has no valid slot and
+010640* would otherwise fall through to a WRITE/REWRITE/DELETE
+010650* INVALID KEY that looks like an ordinary I/O failure. Reject
+010660* it here with a message that says what's actually wrong.
+010670        DISPLAY PGMNAME, ' CODE 00 IS RESERVED, REJECTED: ',
+010680                TRAN-RECORD;
+010690        ADD 1 TO ERROR-COUNT;
+010700     ELSE
+010800        PERFORM 0200-SET-SLOT-NUMBER;
+010900        EVALUATE TRUE
+011000         WHEN TRAN-ADD
+011100          PERFORM 0300-ADD-ENTRY
+011200         WHEN TRAN-CHANGE
+011300          PERFORM 0400-CHANGE-ENTRY
+011400         WHEN TRAN-DELETE
+011500          PERFORM 0500-DELETE-ENTRY
+011600         WHEN OTHER
+011700          DISPLAY PGMNAME, ' INVALID FUNCTION: ',
+011800                  TRAN-RECORD;
+011900          ADD 1 TO ERROR-COUNT
+012000        END-EVALUATE;
+012100     END-IF.
+012200     EJECT
+012300 0200-SET-SLOT-NUMBER.
+012400* A division's code (1-99) is stored at that relative record
+012500* number; a store's code is offset by 100 so the two tables
+012600* cannot collide in the same file.
+012700     EVALUATE TRUE
+012800      WHEN TRAN-DIVISION
+012900       COMPUTE WS-SLOT-NUMBER = TRAN-CODE
+013000      WHEN TRAN-STORE
+013100       COMPUTE WS-SLOT-NUMBER = 100 + TRAN-CODE
+013200     END-EVALUATE.
+013300     EJECT
+013400 0300-ADD-ENTRY.
+013500     MOVE TRAN-TYPE TO ACLK-TYPE.
+013600     MOVE TRAN-CODE TO ACLK-CODE.
+013700     MOVE TRAN-NAME TO ACLK-NAME.
+013800     WRITE ACLK-RECORD
+013900        INVALID KEY
+014000           DISPLAY PGMNAME, ' ADD FAILED, STATUS=',
+014100                   LOOKUP-FILE-STATUS, ' : ', TRAN-RECORD;
+014200           ADD 1 TO ERROR-COUNT
+014300        NOT INVALID KEY
+014400           ADD 1 TO ADD-COUNT
+014500     END-WRITE.
+014600     EJECT
+014700 0400-CHANGE-ENTRY.
+014800     READ LOOKUP-FILE
+014900        INVALID KEY
+015000           DISPLAY PGMNAME, ' CHANGE FAILED, NOT ON FILE: ',
+015100                   TRAN-RECORD;
+015200           ADD 1 TO ERROR-COUNT
+015300        NOT INVALID KEY
+015400           MOVE TRAN-NAME TO ACLK-NAME;
+015500           REWRITE ACLK-RECORD
+015600              INVALID KEY
+015700                 DISPLAY PGMNAME, ' CHANGE FAILED, STATUS=',
+015800                         LOOKUP-FILE-STATUS, ' TRANSACTION: ',
+015900                         TRAN-RECORD;
+016000                 ADD 1 TO ERROR-COUNT
+016100              NOT INVALID KEY
+016200                 ADD 1 TO CHANGE-COUNT
+016300           END-REWRITE
+016400     END-READ.
+016500     EJECT
+016600 0500-DELETE-ENTRY.
+016700     DELETE LOOKUP-FILE
+016800        INVALID KEY
+016900           DISPLAY PGMNAME, ' DELETE FAILED, NOT ON FILE: ',
+017000                   TRAN-RECORD;
+017100           ADD 1 TO ERROR-COUNT
+017200        NOT INVALID KEY
+017300           ADD 1 TO DELETE-COUNT
+017400     END-DELETE.
+017500 END PROGRAM ACIFLKMT.
