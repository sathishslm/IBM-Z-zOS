@@ -1,419 +1,936 @@
-000200 PROCESS DYNAM NUMPROC(PFD) TRUNC(OPT) APOST NOSEQ RENT                 03
-000220* LAST UPDATE ON 9 Apr 2018 AT 15:32:21 BY  HOWARDT VERSION 01 *
-000300* UPDATE ON 10 Sep 2012 AT 16:47:38 BY  HOWARDT VERSION 01   *     0002 00
-000400 ID DIVISION.                                                     00030003
-000500 PROGRAM-ID. 'ACIFINX'.                                           00040003
-000600 AUTHOR. TURETZKY--HYDRA.                                         00050003
-000700 INSTALLATION. IBM BOULDER PROGRAMMING CENTER.                    00060003
-000800               This program is a sample exit for ACIF
-000900               (APKACIF,5648-062) demonstrating the use of the
-001000               ACIF input exit.
-001100                                                                  00100003
-001200               In order to use this exit, include the control     00110003
-001300               INPEXIT=ACIFINX to enable this exit, and include   00120003
-001400               the load module in a dataset referenced in STEPLIB 00130003
-001500               or elsewhere in the module search order.  This     00140003
-001600               example uses the ACIFSAMP.LINEDATA data from the   00150003
-001700               ACIF examples disk and the ACSAMP FORMDEF and      00160003
-001800               PAGEDEF.                                           00170003
-001900                                                                  00180003
-002000               This program will create an indexing NOP record    00190003
-002100               after the first line of the first page of each     00200003
-002200               document, remove the barcode data, and replace     00210003
-002300               the bottom page message with another phrase.       00220003
-002400                                                                  00230003
-002500               Method of operation: each input record is examined 00240003
-002600               for an ANSI skip to channel 1, used to indicate    00250003
-002700               top- of-form. The account number on this line is   00260003
-002800               looked up in a table, and a NOP containing the     00270003
-002900               store name is inserted.                            00280003
-003000                                                                  00290003
-003100               If the last line of the page contains a            00300003
-003200               continuation message (identified by a skip to      00310003
-003300               channel 4), a flag is set. If the page is not      00320003
-003400               continued, then the message text on the skip to    00330003
-003500               channel 3 is replaced with new text. The barcode   00340003
-003600               information, indicated by a skip to channel 12,    00350003
-003700               is removed by setting the record delete flag.      00360003
-003800                                                                  00370003
-003900 DATE-WRITTEN. 23 SEP 93.                                         00430003
-004000 DATE-COMPILED.                                                   00440003
-004100 SECURITY. IBM SAMPLE CODE ONLY.                                  00450003
-004200*/**************************************************************/
-004220*/* Licensed under the Apache License, Version 2.0 (the        */
-004230*/* "License"); you may not use this file except in compliance */
-004240*/* with the License. You may obtain a copy of the License at  */
-004250*/*                                                            */
-004260*/* http://www.apache.org/licenses/LICENSE-2.0                 */
-004270*/*                                                            */
-004280*/* Unless required by applicable law or agreed to in writing, */
-004290*/* software distributed under the License is distributed on an*/
-004291*/* "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY     */
-004292*/* KIND, either express or implied.  See the License for the  */
-004293*/* specific language governing permissions and limitations    */
-004294*/* under the License.                                         */
-004295*/*------------------------------------------------------------*/
-004296*/*                                                            */
-004300*/*   COPYRIGHT (C) 1993,2007 IBM CORPORATION                  */
-004400*/*   COPYRIGHT (C) 2007,2018 RICOH COMPANY, LTD               */
-004500*/*                                                            */
-004600*/*   Permission to use, copy, modify, and distribute          */
-004700*/*   this software for any purpose with or without fee        */
-004800*/*   is hereby granted, provided that the above               */
-004900*/*   copyright notices appear in all copies.                  */
-005000*/*                                                            */
-005100*/*   THE SOFTWARE IS PROVIDED "AS IS", WITHOUT WARRANTY       */
-005200*/*   OF ANY KIND, EXPRESS OR IMPLIED, INCLUDING BUT NOT       */
-005300*/*   LIMITED TO THE WARRANTIES OF MERCHANTABILITY,            */
-005400*/*   FITNESS FOR A PARTICULAR PURPOSE AND                     */
-005500*/*   NONINFRINGEMENT.  IN NO EVENT SHALL RICOH, RICOH         */
-005600*/*   SUBSIDIARIES, ANY OF ITS SUPPLIERS OR ANY OF THE         */
-005700*/*   OTHER COPYRIGHT HOLDERS BE LIABLE FOR ANY CLAIM,         */
-005800*/*   DAMAGES OR OTHER LIABILITY, WHETHER IN AN ACTION OF      */
-005900*/*   CONTRACT, TORT OR OTHERWISE, ARISING FROM, OUT OF        */
-006000*/*   OR IN CONNECTION WITH THE SOFTWARE OR THE USE OR         */
-006100*/*   OTHER DEALINGS IN THE SOFTWARE.                          */
-006200*/**************************************************************/
-006300 TITLE 'ACIF Sample Input Exit'.                                  00640003
-006400 ENVIRONMENT DIVISION.                                            00650003
-006500 CONFIGURATION SECTION.                                           00660003
-006600 SOURCE-COMPUTER. IBM-370.                                        00670003
-006700 OBJECT-COMPUTER. IBM-370.                                        00680003
-006800     EJECT                                                        00690003
-006900 DATA DIVISION.                                                   00700003
-007000 WORKING-STORAGE SECTION.                                         00710003
-007100 77  PGMNAME                 PIC X(8) VALUE 'ACIFINX'.            00720003
-007210 77  ABND-PGM                PIC X(8) VALUE 'CEE3DMP'.            00730003
-007300 77  ABEND-CODE              PIC 9(4) BINARY VALUE 12.            00740003
-007310 77  ABEND-OPTS              PIC X(255)                           !@01
-007320     VALUE 'ENC(CUR) THR(CUR) FILE VAR NOBLOCK NOSTOR SF(ALL)' .  !@011
-007400 77  AFPWRITE                PIC X(8) VALUE 'AFPWRITE'.           00750003
-007500* The following are values for positions and lengths of items     00760003
-007600* in the input lines.                                             00770003
-007700 77  REPT-LEN                PIC 9(4) BINARY VALUE 3.             00780003
-007800 77  DATE-LEN                PIC 9(4) BINARY VALUE 8.             00790003
-007900 77  PAGE-DISP               PIC ZZ,ZZ9.                          00800003
-008000 77  CC-TOF                  PIC X.                               00810003
-008100     88  ANSI-TOF            VALUE '1'.                           00820003
-008200     88  MACH-TOF            VALUE X'8B'.                         00830003
-008300 77  CC-CONTINUED            PIC X.                               00840003
-008400     88  ANSI-CONTINUED      VALUE '4'.                           00850003
-008500     88  MACH-CONTINUED      VALUE X'A3'.                         00860003
-008600 77  CC-MESSAGE              PIC X.                               00870003
-008700     88  ANSI-MESSAGE        VALUE '3'.                           00880003
-008800     88  MACH-MESSAGE        VALUE X'9B'.                         00890003
-008900 77  CC-BARCODE              PIC X.                               00900003
-009000     88  ANSI-BARCODE        VALUE 'C'.                           00910003
-009100     88  MACH-BARCODE        VALUE X'F3'.                         00920003
-009200     SKIP1                                                        00930003
-009300 01  MISC-SAVED-DATA.                                             00940003
-009400     05  FIRST-LINE-FLAG     PIC X VALUE LOW-VALUE.               00950003
-009500         88 FIRST-LINE       VALUE HIGH-VALUE.                    00960003
-009600         88 NOTFIRST-LINE    VALUE LOW-VALUE.                     00970003
-009700     05  INSERT-FLAG         PIC X VALUE LOW-VALUE.               00980003
-009800         88 INSERT-LINE      VALUE HIGH-VALUE.                    00990003
-009900         88 NOINSERT-LINE    VALUE LOW-VALUE.                     01000003
-010000     05  LINE-COUNT          PIC S9(8) BINARY VALUE ZERO.         01010003
-010100     05  PAGE-COUNT          PIC S9(8) BINARY VALUE ZERO.         01020003
-010200     SKIP2                                                        01030003
-010300* This is the data portion of the NOP record. It specifies        01040003
-010400* the name of division and store for indexing.                    01050003
-010500 01  NOP-DATA.                                                    01060003
-010600     05  FILLER              PIC X(11) VALUE '**INDEX**: '.       01070003
-010700     05  NOP-DIVISION-CODE   PIC 99.                              01080003
-010800     05  NOP-DIVISION-NAME   PIC X(12).                           01090003
-010900     05  FILLER              PIC X  VALUE SPACE.                  01100003
-011000     05  NOP-STORE-CODE      PIC 99.                              01110003
-011100     05  NOP-STORE-NAME      PIC X(12).                           01120003
-011200     SKIP2                                                        01130003
-011300 01  RECORD-BUFFERS.                                              01140003
-011400     05  SAVED-LINE-RECLEN   PIC 9(4) BINARY.                     01150003
-011500     05  INSERT-RECLEN       PIC 9(4) BINARY.                     01160003
-011600     05  SAVED-LINE-BUFFER   PIC X(8192).                         01170003
-011700     05  INSERT-RECORD-BUFFER PIC X(8192).                        01180003
-011800     05  COPY-PHRASE.                                             01190003
-011900         10  COPY-PHRASE-CC  PIC X.                               01200003
-012000         10  FILLER          PIC X(30) VALUE                      01210003
-012100                             '***COPY***COPY***COPY***COPY**'.    01220003
-012200         10  FILLER          PIC X(30) VALUE                      01230003
-012300                             '*COPY***COPY***COPY***COPY****'.    01240003
-012400     SKIP2                                                        01250003
-012500 01  LOCATION-TABLES.                                             01260003
-012600     05  DIV-DIVISION-VALUES.                                     01270003
-012700         10 FILLER           PIC 99    VALUE 01.                  01280003
-012800         10 FILLER           PIC X(12) VALUE 'BALDMTN BIKE'.      01290003
-012900         10 FILLER           PIC 99    VALUE 02.                  01300003
-013000         10 FILLER           PIC X(12) VALUE 'WeeBee Shoes'.      01310003
-013100         10 FILLER           PIC 99    VALUE 03.                  01320003
-013200         10 FILLER           PIC X(12) VALUE 'TennisRacket'.      01330003
-013300         10 FILLER           PIC 99    VALUE 04.                  01340003
-013400         10 FILLER           PIC X(12) VALUE 'U-SELLUM    '.      01350003
-013500     05  DIV-DIVISION           REDEFINES DIV-DIVISION-VALUES.    01360003
-013600         10 DIV-DIV-TABLE OCCURS 4                                01370003
-013700                             INDEXED BY DIV-DIV-INDX.             01380003
-013800             15 DIV-DIV-NUM  PIC 99.                              01390003
-013900             15 DIV-DIV-NAME PIC X(12).                           01400003
-014000     05  DIV-STORE-VALUES.                                        01410003
-014100         10 FILLER           PIC 99    VALUE 01.                  01420003
-014200         10 FILLER           PIC X(12) VALUE 'N. Chicago  '.      01430003
-014300         10 FILLER           PIC 99    VALUE 02.                  01440003
-014400         10 FILLER           PIC X(12) VALUE 'Breckenridge'.      01450003
-014500         10 FILLER           PIC 99    VALUE 03.                  01460003
-014600         10 FILLER           PIC X(12) VALUE 'Rustbelt, MI'.      01470003
-014700         10 FILLER           PIC 99    VALUE 04.                  01480003
-014800         10 FILLER           PIC X(12) VALUE 'Aspen, CO   '.      01490003
-014900         10 FILLER           PIC 99    VALUE 05.                  01500003
-015000         10 FILLER           PIC X(12) VALUE 'Masonville  '.      01510003
-015100         10 FILLER           PIC 99    VALUE 06.                  01520003
-015200         10 FILLER           PIC X(12) VALUE 'Albuquerque '.      01530003
-015300         10 FILLER           PIC 99    VALUE 07.                  01540003
-015400         10 FILLER           PIC X(12) VALUE 'Bastogne    '.      01550003
-015500         10 FILLER           PIC 99    VALUE 08.                  01560003
-015600         10 FILLER           PIC X(12) VALUE 'Florence    '.      01570003
-015700         10 FILLER           PIC 99    VALUE 09.                  01580003
-015800         10 FILLER           PIC X(12) VALUE 'Madrid      '.      01590003
-015900     05  DIV-STORE              REDEFINES DIV-STORE-VALUES.       01600003
-016000         10 DIV-STORE-TABLE  OCCURS 9                             01610003
-016100                             INDEXED BY DIV-STORE-INDX.           01620003
-016200             15 DIV-STORE-NUM  PIC 99.                            01630003
-016300             15 DIV-STORE-NAME PIC X(12).                         01640003
-016400         SKIP1                                                    01650003
-016500/ AFP STRUCTURED FIELD DEFINITIONS.                               01660003
-016600     COPY STRFLDS SUPPRESS.                                       01670003
-016700/ PASSED PARAMETERS.                                              01680003
-016800 LINKAGE SECTION.                                                 01690003
-016900 01  INP-PARMS.                                                   01700003
-017000     05  INP-USTOR           POINTER.                             01710003
-017100     05  INP-PFATTR          POINTER.                             01720003
-017200     05  INP-RECPTR          POINTER.                             01730003
-017300     05  FILLER              POINTER.                             01740003
-017400     05  INP-RECLEN          PIC 9(4) BINARY.                     01750003
-017500     05  FILLER              PIC XX.                              01760003
-017600     05  INP-REQUEST         PIC X.                               01770003
-017700         88  INP-USE         VALUE X'00'.                         01780003
-017800         88  INP-DELETE      VALUE X'01'.                         01790003
-017900         88  INP-INSERT      VALUE X'02'.                         01800003
-018000     05  INP-EOF-FLAG        PIC X.                               01810003
-018100         88  INP-EOF         VALUE 'Y'.                           01820003
-018200                                                                  01830003
-018300 01  INP-UAREA               PIC X(16).                           01840003
-018400                                                                  01850003
-018500 01  INP-ATTR.                                                    01860003
-018600     05  INP-CC              PIC XXX.                             01870003
-018700     05  INP-CCTYPE          PIC X.                               01880003
-018800         88  INP-ANSI-CC     VALUE 'A'.                           01890003
-018900         88  INP-MACH-CC     VALUE 'M'.                           01900003
-019000     05  INP-CHARS           PIC X(20).                           01910003
-019100     05  INP-FORMDEF         PIC X(8).                            01920003
-019200     05  INP-PAGEDEF         PIC X(8).                            01930003
-019300     05  INP-PRMODE          PIC X(8).                            01940003
-019400     05  INP-TRC             PIC XXX.                             01950003
-019500                                                                  01960003
-019600* This is a template for the input record, pointed to by          01970003
-019700* INP-RECPTR. The record's actual length is given by              01980003
-019800* INP-RECLEN.                                                     01990003
-019900 01  INP-LINE.                                                    02000003
-020000     05  INP-CCVAL           PIC X.                               02010003
-020100     05  INP-LINEDATA        PIC X(8191).                         02020003
-020200     05  INP-FIRSTLINE       REDEFINES INP-LINEDATA.              02030003
-020300         10  INP-DATE        PIC X(12).                           02040003
-020400         10  FILLER          PIC X.                               02050003
-020500         10  INP-ACCOUNT.                                         02060003
-020600             15  INP-DIV-CODE   PIC 99.                           02070003
-020700             15  FILLER         PIC X.                            02080003
-020800             15  INP-STORE-CODE PIC 99.                           02090003
-020900             15  FILLER         PIC X.                            02100003
-021000             15  INP-ACCOUNT-NO PIC 99.                           02110003
-021100     SKIP1                                                        02120003
-021200 TITLE 'Initialization and Main Line'.                            02130003
-021300 PROCEDURE DIVISION USING INP-PARMS.                              02140003
-021400* make work area, attributes, and input line addressable.         02150003
-021500     SET ADDRESS OF INP-UAREA TO INP-USTOR.                       02160003
-021600     SET ADDRESS OF INP-ATTR TO INP-PFATTR.                       02170003
-021700     SET ADDRESS OF INP-LINE TO INP-RECPTR.                       02180003
-021800     MOVE ZERO TO RETURN-CODE.                                    02190003
-021900* no special action is necessary at EOF.                          02200003
-022000     IF INP-EOF                                                   02210003
-022100      THEN                                                        02220003
-022200       DISPLAY PGMNAME, ' EOF REACHED.';                          02230003
-022300       MOVE PAGE-COUNT TO PAGE-DISP;                              02240003
-022400       DISPLAY PGMNAME, PAGE-DISP, ' Pages processed.';           02250003
-022500       GOBACK;                                                    02260003
-022600     END-IF.                                                      02270003
-022700* The print file attributes are used to determine the type        02280003
-022800* of carriage control to test for for top-of-form.                02290003
-022900* For purposes of this example, we assume the file will           02300003
-023000* always have carriage control, and if machine control the        02310003
-023100* skip to channel 1 immediate is used for new pages.              02320003
-023200     IF INP-ANSI-CC                                               02330003
-023300      THEN                                                        02340003
-023400       SET ANSI-TOF       TO TRUE;                                02350003
-023500       SET ANSI-MESSAGE   TO TRUE;                                02360003
-023600       SET ANSI-CONTINUED TO TRUE;                                02370003
-023700       SET ANSI-BARCODE   TO TRUE;                                02380003
-023800      ELSE                                                        02390003
-023900       SET MACH-MESSAGE   TO TRUE;                                02400003
-024000       SET MACH-CONTINUED TO TRUE;                                02410003
-024100       SET MACH-BARCODE   TO TRUE;                                02420003
-024200       SET MACH-TOF       TO TRUE.                                02430003
-024300     SKIP1                                                        02440003
-024400* If the insert flag is set then a record has been placed in      02450003
-024500* the saved buffer to be inserted. The record is put into         02460003
-024600* the ACIF buffer and returned to ACIF with no further            02470003
-024700* processing.                                                     02480003
-024800     IF INSERT-LINE                                               02490003
-024900      THEN                                                        02500003
-025000       MOVE SAVED-LINE-RECLEN TO INP-RECLEN;                      02510003
-025100       MOVE SAVED-LINE-BUFFER TO INP-LINE (1:SAVED-LINE-RECLEN);  02520003
-025200       SET NOINSERT-LINE TO TRUE;                                 02530003
-025300       GOBACK;                                                    02540003
-025400     END-IF.                                                      02550003
-025500     SKIP1                                                        02560003
-025600* The carriage control character is tested for top-of-form.       02570003
-025700* This identifies the first line of a page. The account           02580003
-025800* number division and store code are found in the lookup          02590003
-025900* tables, and a NOP record is inserted containing the names       02600003
-026000* for use as an indexing key.                                     02610003
-026100* If machine carriage control is used, then the first             02620003
-026200* print line is the line after the top-of-form. A flag            02630003
-026300* is set to cause this line to be treated as the top.             02640003
-026400     IF FIRST-LINE OR (INP-CCVAL = CC-TOF)                        02650003
-026500      THEN                                                        02660003
-026600       IF ANSI-TOF OR FIRST-LINE                                  02670003
-026700        THEN                                                      02680003
-026800* This is a top-of-form line (or the first line on the page),     02690003
-026900* so extract the accounting information and create the NOP        02700003
-027000* line to be inserted. Control is then returned to ACIF and       02710003
-027100* the original record inserted at the next call.                  02720003
-027200         SET NOTFIRST-LINE TO TRUE;                               02730003
-027300         ADD 1 TO PAGE-COUNT;                                     02740003
-027400         MOVE 1 TO LINE-COUNT;                                    02750003
-027500         PERFORM 0200-LOOKUP-ACCOUNT;                             02760003
-027600         MOVE LENGTH OF NOP-DATA TO INSERT-RECLEN,                02770003
-027700         CALL AFPWRITE USING SF-NOP,                              02780003
-027800                             NOP-DATA,                            02790003
-027900                             BY CONTENT LENGTH OF NOP-DATA,       02800003
-028000                             BY REFERENCE INSERT-RECLEN,          02810003
-028100                             INSERT-RECORD-BUFFER;                02820003
-028200         PERFORM 0100-INSERT-RECORD;                              02830003
-028300        ELSE                                                      02840003
-028400         SET FIRST-LINE TO TRUE;                                  02850003
-028500       END-IF;                                                    02860003
-028600      ELSE                                                        02870003
-028700       ADD 1 TO LINE-COUNT;                                       02880003
-028800     END-IF.                                                      02890003
-028900     SKIP1                                                        02900003
-029000* Check for the page bottom lines by checking the carriage skips. 02910003
-029100     EVALUATE INP-CCVAL;                                          02920003
-029200      WHEN CC-MESSAGE                                             02930003
-029300*      Replace the message line with the COPY line. The original  02940003
-029400*      line buffer from ACIF is replaced and the length adjusted  02950003
-029500*      to include carriage control and the new data. The          02960003
-029600*      INP-REQUEST flag is unchanged, since ACIF sets it to USE.  02970003
-029700       MOVE LENGTH OF COPY-PHRASE TO INP-RECLEN;                  02980003
-029800       MOVE CC-MESSAGE TO COPY-PHRASE-CC;                         02990003
-029900       MOVE COPY-PHRASE TO INP-LINE (1:LENGTH OF COPY-PHRASE);    03000003
-030000      WHEN CC-CONTINUED                                           03010003
-030100*      The continued message must appear before the COPY phrase   03020003
-030200*      because continued uses channel 4 and the message uses      03030003
-030300*      channel 3 to control placement. Therefore, the continued   03040003
-030400*      line is saved, the insert flag set, the COPY phrase        03050003
-030500*      replaces the continued message, and the continued message  03060003
-030600*      is returned on the next call.                              03070003
-030700       MOVE CC-MESSAGE TO COPY-PHRASE-CC;                         03080003
-030800       MOVE LENGTH OF COPY-PHRASE TO INSERT-RECLEN;               03090003
-030900       MOVE COPY-PHRASE TO INSERT-RECORD-BUFFER                   03100003
-031000                           (1:LENGTH OF COPY-PHRASE);             03110003
-031100       PERFORM 0100-INSERT-RECORD;                                03120003
-031200      WHEN CC-BARCODE                                             03130003
-031300*      The barcode line is deleted by setting the delete flag.    03140003
-031400       SET INP-DELETE TO TRUE;                                    03150003
-031500      WHEN OTHER                                                  03160003
-031600*      all other lines are returned unmolested.                   03170003
-031700       CONTINUE;                                                  03180003
-031800     END-EVALUATE.                                                03190003
-031900     SKIP1                                                        03200003
-032000     GOBACK.                                                      03210003
-032100     EJECT                                                        03220003
-032200 0100-INSERT-RECORD.                                              03230003
-032300* Insert a record before the current record. The current record   03240003
-032400* from ACIF is saved in a buffer and and the new record returned  03250003
-032500* to ACIF with the insert flag set.                               03260003
-032600* Our own insert flag is set so that the original record can be   03270003
-032700* returned on the next call.                                      03280003
-032800     SUBTRACT 1 FROM LINE-COUNT.                                  03290003
-032900     MOVE INP-RECLEN TO SAVED-LINE-RECLEN.                        03300003
-033000     MOVE INP-LINE (1:INP-RECLEN) TO SAVED-LINE-BUFFER.           03310003
-033100     MOVE INSERT-RECLEN TO INP-RECLEN.                            03320003
-033200     MOVE INSERT-RECORD-BUFFER TO INP-LINE (1:INSERT-RECLEN).     03330003
-033300     SET INSERT-LINE TO TRUE.                                     03340003
-033400     SET INP-INSERT TO TRUE.                                      03350003
-033500     SKIP3                                                        03360003
-033600 0200-LOOKUP-ACCOUNT.                                             03370003
-033700* This routine searches the division code and store code tables.  03380003
-033800* The codes and names are placed into an AFP NOP record for use   03390003
-033900* by the ACIF indexer so that names will show in the Viewer       03400003
-034000* index window instead of just codes.                             03410003
-034100     SET DIV-DIV-INDX TO 1.                                       03420003
-034200     SEARCH DIV-DIV-TABLE                                         03430003
-034300      AT END                                                      03440003
-034400       MOVE 'UNKNOWN' TO NOP-DIVISION-NAME;                       03450003
-034500      WHEN DIV-DIV-NUM (DIV-DIV-INDX) = INP-DIV-CODE              03460003
-034600       MOVE DIV-DIV-NAME (DIV-DIV-INDX) TO                        03470003
-034700            NOP-DIVISION-NAME;                                    03480003
-034800     END-SEARCH.                                                  03490003
-034900     SET DIV-STORE-INDX TO 1.                                     03500003
-035000     SEARCH DIV-STORE-TABLE                                       03510003
-035100      AT END                                                      03520003
-035200       MOVE 'UNKNOWN' TO NOP-STORE-NAME;                          03530003
-035300      WHEN DIV-STORE-NUM (DIV-STORE-INDX) = INP-STORE-CODE        03540003
-035400       MOVE DIV-STORE-NAME (DIV-STORE-INDX) TO                    03550003
-035500            NOP-STORE-NAME;                                       03560003
-035600     END-SEARCH.                                                  03570003
-035700     MOVE INP-DIV-CODE TO NOP-DIVISION-CODE.                      03580003
-035800     MOVE INP-STORE-CODE TO NOP-STORE-CODE.                       03590003
-035900 TITLE 'FORMAT AFPDS RECORD'.                                     03600003
-036000 ID DIVISION.                                                     03610003
-036100* This routine takes the structured field type, data, and data    03620003
-036200* length and formats an AFP record and places it in the           03630003
-036300* exit's buffer.                                                  03640003
-036400 PROGRAM-ID. AFPWRITE COMMON.                                     03650003
-036500 DATA DIVISION.                                                   03660003
-036600 WORKING-STORAGE SECTION.                                         03670003
-036700 77  SF-CC                       PIC X VALUE X'5A'.               03680003
-036800 LINKAGE SECTION.                                                 03690003
-036900 01  AFP-TYPE                    PIC X(3).                        03700003
-037000 01  AFP-DATA                    PIC X(8192).                     03710003
-037100 01  AFP-DATA-LENGTH             PIC 9(9) BINARY.                 03720003
-037200 01  AFP-INSERT-LEN              PIC 9(4) BINARY.                 03730003
-037300     SKIP1                                                        03740003
-037400 01  SF-RECORD.                                                   03750003
-037500     05  SF-INTRODUCER.                                           03760003
-037600         10 SF-INTRO-CC      PIC X.                               03770003
-037700         10 SF-INTRO-LEN     PIC 9(4) BINARY.                     03780003
-037800         10 SF-INTRO-TYPE    PIC X(3).                            03790003
-037900         10 SF-INTRO-FLAG    PIC X.                               03800003
-038000         10 SF-INTRO-SEQNUM  PIC 9(4) BINARY.                     03810003
-038100     05  SF-DATA             PIC X(8192).                         03820003
-038200 SKIP3                                                            03830003
-038300 PROCEDURE DIVISION USING AFP-TYPE,                               03840003
-038400                          AFP-DATA,                               03850003
-038500                          AFP-DATA-LENGTH,                        03860003
-038600                          AFP-INSERT-LEN,                         03870003
-038700                          SF-RECORD.                              03880003
-038800* set the final record length (introducer plus data), which is    03890003
-038900* found in the introducer length field, move in the introducer    03900003
-039000* and the data, then write the record.                            03910003
-039100     ADD LENGTH OF SF-INTRODUCER, AFP-DATA-LENGTH GIVING          03920003
-039200         AFP-INSERT-LEN.                                          03930003
-039300     SUBTRACT 1 FROM AFP-INSERT-LEN GIVING SF-INTRO-LEN.          03940003
-039400     MOVE SF-CC TO     SF-INTRO-CC.                               03950003
-039500     MOVE AFP-TYPE TO SF-INTRO-TYPE.                              03960003
-039600     MOVE LOW-VALUE TO SF-INTRO-FLAG.                             03970003
-039700     MOVE ZERO TO      SF-INTRO-SEQNUM.                           03980003
-039800     MOVE AFP-DATA (1 : AFP-DATA-LENGTH) TO SF-DATA               03990003
-039900                                         (1 : AFP-DATA-LENGTH).   04000003
-040000     EXIT PROGRAM.                                                04010003
-040100 END PROGRAM AFPWRITE.                                            04020003
-040200 SKIP1                                                            04030003
-040300 END PROGRAM ACIFINX.                                             04040003
\ No newline at end of file
+000010 PROCESS DYNAM NUMPROC(PFD) TRUNC(OPT) APOST NOSEQ RENT                 03
+000020* LAST UPDATE ON 08 Aug 2026 BY  HOWARDT VERSION 04             *  !@04
+000030* UPDATE ON 08 Aug 2026 BY  HOWARDT VERSION 03             *  !@03
+000040* UPDATE ON 08 Aug 2026 BY  HOWARDT VERSION 02             *  !@02
+000050* UPDATE ON 9 Apr 2018 AT 15:32:21 BY  HOWARDT VERSION 01 *
+000060* UPDATE ON 10 Sep 2012 AT 16:47:38 BY  HOWARDT VERSION 01   *     0002 00
+000070 ID DIVISION.                                                     00030003
+000080 PROGRAM-ID. 'ACIFINX'.                                           00040003
+000090 AUTHOR. TURETZKY--HYDRA.                                         00050003
+000100 INSTALLATION. IBM BOULDER PROGRAMMING CENTER.                    00060003
+000110               This program is a sample exit for ACIF
+000120               (APKACIF,5648-062) demonstrating the use of the
+000130               ACIF input exit.
+000140                                                                  00100003
+000150               In order to use this exit, include the control     00110003
+000160               INPEXIT=ACIFINX to enable this exit, and include   00120003
+000170               the load module in a dataset referenced in STEPLIB 00130003
+000180               or elsewhere in the module search order.  This     00140003
+000190               example uses the ACIFSAMP.LINEDATA data from the   00150003
+000200               ACIF examples disk and the ACSAMP FORMDEF and      00160003
+000210               PAGEDEF.                                           00170003
+000220                                                                  00180003
+000230               This program will create an indexing NOP record    00190003
+000240               after the first line of the first page of each     00200003
+000250               document, remove the barcode data, and replace     00210003
+000260               the bottom page message with another phrase.       00220003
+000270                                                                  00230003
+000280               Method of operation: each input record is examined 00240003
+000290               for an ANSI skip to channel 1, used to indicate    00250003
+000300               top- of-form. The account number on this line is   00260003
+000310               looked up in a table, and a NOP containing the     00270003
+000320               store name is inserted.                            00280003
+000330                                                                  00290003
+000340               If the last line of the page contains a            00300003
+000350               continuation message (identified by a skip to      00310003
+000360               channel 4), a flag is set. If the page is not      00320003
+000370               continued, then the message text on the skip to    00330003
+000380               channel 3 is replaced with new text. The barcode   00340003
+000390               information, indicated by a skip to channel 12,    00350003
+000400               is removed by setting the record delete flag.      00360003
+000410                                                                  00370003
+000420 DATE-WRITTEN. 23 SEP 93.                                         00430003
+000430 DATE-COMPILED.                                                   00440003
+000440 SECURITY. IBM SAMPLE CODE ONLY.                                  00450003
+000450*/**************************************************************/
+000460*/* Licensed under the Apache License, Version 2.0 (the        */
+000470*/* "License"); you may not use this file except in compliance */
+000480*/* with the License. You may obtain a copy of the License at  */
+000490*/*                                                            */
+000500*/* http://www.apache.org/licenses/LICENSE-2.0                 */
+000510*/*                                                            */
+000520*/* Unless required by applicable law or agreed to in writing, */
+000530*/* software distributed under the License is distributed on an*/
+000540*/* "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY     */
+000550*/* KIND, either express or implied.  See the License for the  */
+000560*/* specific language governing permissions and limitations    */
+000570*/* under the License.                                         */
+000580*/*------------------------------------------------------------*/
+000590*/*                                                            */
+000600*/*   COPYRIGHT (C) 1993,2007 IBM CORPORATION                  */
+000610*/*   COPYRIGHT (C) 2007,2018 RICOH COMPANY, LTD               */
+000620*/*                                                            */
+000630*/*   Permission to use, copy, modify, and distribute          */
+000640*/*   this software for any purpose with or without fee        */
+000650*/*   is hereby granted, provided that the above               */
+000660*/*   copyright notices appear in all copies.                  */
+000670*/*                                                            */
+000680*/*   THE SOFTWARE IS PROVIDED "AS IS", WITHOUT WARRANTY       */
+000690*/*   OF ANY KIND, EXPRESS OR IMPLIED, INCLUDING BUT NOT       */
+000700*/*   LIMITED TO THE WARRANTIES OF MERCHANTABILITY,            */
+000710*/*   FITNESS FOR A PARTICULAR PURPOSE AND                     */
+000720*/*   NONINFRINGEMENT.  IN NO EVENT SHALL RICOH, RICOH         */
+000730*/*   SUBSIDIARIES, ANY OF ITS SUPPLIERS OR ANY OF THE         */
+000740*/*   OTHER COPYRIGHT HOLDERS BE LIABLE FOR ANY CLAIM,         */
+000750*/*   DAMAGES OR OTHER LIABILITY, WHETHER IN AN ACTION OF      */
+000760*/*   CONTRACT, TORT OR OTHERWISE, ARISING FROM, OUT OF        */
+000770*/*   OR IN CONNECTION WITH THE SOFTWARE OR THE USE OR         */
+000780*/*   OTHER DEALINGS IN THE SOFTWARE.                          */
+000790*/**************************************************************/
+000800 TITLE 'ACIF Sample Input Exit'.                                  00640003
+000810 ENVIRONMENT DIVISION.                                            00650003
+000820 CONFIGURATION SECTION.                                           00660003
+000830 SOURCE-COMPUTER. IBM-370.                                        00670003
+000840 OBJECT-COMPUTER. IBM-370.                                        00680003
+000850 INPUT-OUTPUT SECTION.                                                !@02
+000860 FILE-CONTROL.                                                        !@02
+000870* The division/store lookup file is a VSAM RRDS on z/OS,              !@02
+000880* maintained by the ACIFLKMT batch utility, so new divisions and      !@02
+000890* stores can be added without recompiling this exit. A relative      !@02
+000900* record data set fits this table well: division and store codes     !@02
+000910* are dense two-digit numbers, so the code maps directly onto a      !@02
+000920* relative record number (see ACLKREC).                              !@02
+000930     SELECT LOOKUP-FILE ASSIGN TO ACIFLKUP                            !@02
+000940         ORGANIZATION IS RELATIVE                                     !@02
+000950         ACCESS MODE IS SEQUENTIAL                                    !@02
+000960         FILE STATUS IS LOOKUP-FILE-STATUS.                           !@02
+000970     SELECT REPORT-FILE ASSIGN TO ACIFRPT                             !@02
+000980         ORGANIZATION IS SEQUENTIAL                                   !@02
+000990         FILE STATUS IS REPORT-FILE-STATUS.                           !@02
+001000     SELECT AUDIT-FILE ASSIGN TO ACIFAUDT                             !@02
+001010         ORGANIZATION IS SEQUENTIAL                                   !@02
+001020         FILE STATUS IS AUDIT-FILE-STATUS.                            !@02
+001030     SELECT EXCEPTIONS-FILE ASSIGN TO ACIFEXCP                        !@02
+001040         ORGANIZATION IS SEQUENTIAL                                   !@02
+001050         FILE STATUS IS EXCEPTIONS-FILE-STATUS.                       !@02
+001060* The checkpoint dataset lets a long index run resume its own         !@02
+001070* page/line counters and insert-state after an abend, without         !@02
+001080* redoing every division/store lookup and audit record already        !@02
+001090* completed. ACIF's own restart facility owns repositioning the       !@02
+001100* input data stream; this exit only restores what it tracks.          !@02
+001110     SELECT CHECKPOINT-FILE ASSIGN TO ACIFCKPT                        !@02
+001120         ORGANIZATION IS SEQUENTIAL                                   !@02
+001130         FILE STATUS IS CHECKPOINT-FILE-STATUS.                       !@02
+001140     EJECT                                                        00690003
+001150 DATA DIVISION.                                                   00700003
+001160 FILE SECTION.                                                        !@02
+001170 FD  LOOKUP-FILE                                                      !@02
+001180     LABEL RECORDS ARE STANDARD.                                      !@02
+001190     COPY ACLKREC.                                                    !@02
+001200     EJECT                                                            !@02
+001210 FD  REPORT-FILE                                                     !@02
+001220     LABEL RECORDS ARE STANDARD.                                     !@02
+001230 01  RPT-RECORD                  PIC X(80).                          !@02
+001240     EJECT                                                           !@02
+001250 FD  AUDIT-FILE                                                      !@02
+001260     LABEL RECORDS ARE STANDARD.                                     !@02
+001270 01  AUDIT-RECORD.                                                   !@02
+001280     05  AUD-RUN-DATE            PIC X(8).                           !@02
+001290     05  AUD-DIV-CODE            PIC 99.                             !@02
+001300     05  AUD-DIV-NAME            PIC X(12).                          !@02
+001310     05  AUD-STORE-CODE          PIC 99.                             !@02
+001320     05  AUD-STORE-NAME          PIC X(12).                          !@02
+001330     05  AUD-ACCOUNT-NO          PIC 99.                             !@02
+001340     05  AUD-PAGE-NUM            PIC 9(8).                           !@02
+001350     EJECT                                                           !@02
+001360 FD  EXCEPTIONS-FILE                                                 !@02
+001370     LABEL RECORDS ARE STANDARD.                                     !@02
+001380 01  EXCEPTION-RECORD.                                               !@02
+001390     05  EXCP-ACCOUNT-NO         PIC 99.                             !@02
+001400     05  EXCP-BAD-TYPE           PIC X(8).                           !@02
+001410     05  EXCP-BAD-CODE           PIC 99.                             !@02
+001420     05  EXCP-PAGE-NUM           PIC 9(8).                           !@02
+001430     EJECT                                                           !@02
+001440 FD  CHECKPOINT-FILE                                                 !@02
+001450     LABEL RECORDS ARE STANDARD.                                     !@02
+001460 01  CHECKPOINT-RECORD.                                              !@02
+001470     05  CKPT-PAGE-COUNT         PIC S9(8) BINARY.                   !@02
+001480     05  CKPT-LINE-COUNT         PIC S9(8) BINARY.                   !@02
+001490     05  CKPT-INSERT-FLAG        PIC X.                              !@02
+001500     05  CKPT-SAVED-LINE-RECLEN  PIC 9(4) BINARY.                    !@03
+001510     05  CKPT-SAVED-LINE-BUFFER  PIC X(8192).                        !@03
+001520* The reconciliation report (req001) and exceptions RETURN-CODE     !@06
+001530* decision (req003) both depend on counters that would otherwise    !@06
+001540* silently reset to zero across a restart; checkpoint them too.     !@06
+001550    05  CKPT-UNKNOWN-DIV-COUNT   PIC S9(8) BINARY.                  !@06
+001560    05  CKPT-UNKNOWN-STORE-COUNT PIC S9(8) BINARY.                  !@06
+001570    05  CKPT-DIV-HITS-COUNT      PIC S9(4) BINARY.                  !@06
+001580* Each entry carries its own code, not just a position -- ACIFLKMT  !@07
+001590* can add/change/delete ACIFLKUP entries between an abend and a    !@07
+001600* restart, so a code, not a table slot, is the only thing          !@07
+001610* 0090-INITIALIZE-CHECKPOINT can safely match a saved hit count    !@07
+001620* back to the freshly-reloaded table.                              !@07
+001630    05  CKPT-DIV-ENTRY OCCURS 1 TO 200 TIMES                       !@07
+001640                     DEPENDING ON CKPT-DIV-HITS-COUNT              !@07
+001650                     INDEXED BY CKPT-DIV-INDX.                     !@07
+001660        10  CKPT-DIV-CODE        PIC 99.                           !@07
+001670        10  CKPT-DIV-HITS        PIC S9(8) BINARY.                 !@07
+001680    05  CKPT-STORE-HITS-COUNT    PIC S9(4) BINARY.                  !@06
+001690    05  CKPT-STORE-ENTRY OCCURS 1 TO 500 TIMES                     !@07
+001700                     DEPENDING ON CKPT-STORE-HITS-COUNT            !@07
+001710                     INDEXED BY CKPT-STORE-INDX.                   !@07
+001720        10  CKPT-STORE-CODE      PIC 99.                           !@07
+001730        10  CKPT-STORE-HITS      PIC S9(8) BINARY.                 !@07
+001740     EJECT                                                           !@02
+001750 WORKING-STORAGE SECTION.                                         00710003
+001760 77  PGMNAME                 PIC X(8) VALUE 'ACIFINX'.            00720003
+001770 77  ABND-PGM                PIC X(8) VALUE 'CEE3DMP'.            00730003
+001780 77  ABEND-CODE              PIC 9(4) BINARY VALUE 12.            00740003
+001790 77  ABEND-OPTS              PIC X(255)                           !@01
+001800     VALUE 'ENC(CUR) THR(CUR) FILE VAR NOBLOCK NOSTOR SF(ALL)' .  !@011
+001810 77  DUMP-TITLE              PIC X(40)                                !@04
+001820     VALUE 'ACIFINX: UNRECOGNIZED CARRIAGE CONTROL'.                  !@04
+001830 77  DUMP-ID                 PIC X(8) VALUE 'ACIFINX'.                !@04
+001840 01  ABEND-FC.                                                        !@04
+001850     05  FC-SEVERITY         PIC S9(4) BINARY.                        !@04
+001860     05  FC-MSG-NO           PIC S9(4) BINARY.                        !@04
+001870     05  FC-CASE-2           PIC X.                                   !@04
+001880     05  FC-SEV-CTL          PIC X.                                   !@04
+001890     05  FC-FACILITY-ID      PIC XXX.                                 !@04
+001900 77  AFPWRITE                PIC X(8) VALUE 'AFPWRITE'.           00750003
+001910* The following are values for positions and lengths of items     00760003
+001920* in the input lines.                                             00770003
+001930 77  REPT-LEN                PIC 9(4) BINARY VALUE 3.             00780003
+001940 77  DATE-LEN                PIC 9(4) BINARY VALUE 8.             00790003
+001950 77  PAGE-DISP               PIC ZZ,ZZ9.                          00800003
+001960 77  CC-TOF                  PIC X.                               00810003
+001970     88  ANSI-TOF            VALUE '1'.                           00820003
+001980     88  MACH-TOF            VALUE X'8B'.                         00830003
+001990 77  CC-CONTINUED            PIC X.                               00840003
+002000     88  ANSI-CONTINUED      VALUE '4'.                           00850003
+002010     88  MACH-CONTINUED      VALUE X'A3'.                         00860003
+002020 77  CC-MESSAGE              PIC X.                               00870003
+002030     88  ANSI-MESSAGE        VALUE '3'.                           00880003
+002040     88  MACH-MESSAGE        VALUE X'9B'.                         00890003
+002050 77  CC-BARCODE              PIC X.                               00900003
+002060     88  ANSI-BARCODE        VALUE 'C'.                           00910003
+002070     88  MACH-BARCODE        VALUE X'F3'.                         00920003
+002080 77  INIT-FLAG               PIC X VALUE LOW-VALUE.                   !@02
+002090     88  ALREADY-INITIALIZED VALUE HIGH-VALUE.                        !@02
+002100 77  LOOKUP-FILE-STATUS      PIC XX.                                  !@02
+002110 77  LOOKUP-EOF-FLAG         PIC X VALUE LOW-VALUE.                   !@02
+002120     88  LOOKUP-EOF          VALUE HIGH-VALUE.                        !@02
+002130 77  REPORT-FILE-STATUS      PIC XX.                                  !@02
+002140 77  RPT-COUNT-DISP          PIC ZZZ,ZZZ,ZZ9.                         !@07
+002150 77  AUDIT-FILE-STATUS       PIC XX.                                  !@02
+002160 77  WS-RUN-DATE             PIC X(8).                                !@02
+002170 77  EXCEPTIONS-FILE-STATUS  PIC XX.                                  !@02
+002180 77  CHECKPOINT-FILE-STATUS  PIC XX.                                  !@02
+002190 77  AUDIT-FILE-OPEN-FLAG    PIC X VALUE LOW-VALUE.                   !@02
+002200     88  AUDIT-FILE-OPEN     VALUE HIGH-VALUE.                        !@02
+002210 77  EXCP-FILE-OPEN-FLAG     PIC X VALUE LOW-VALUE.                   !@02
+002220     88  EXCP-FILE-OPEN      VALUE HIGH-VALUE.                        !@02
+002230 77  CKPT-FILE-OPEN-FLAG     PIC X VALUE LOW-VALUE.                   !@02
+002240     88  CKPT-FILE-OPEN      VALUE HIGH-VALUE.                        !@02
+002250 77  AUDIT-WRITE-FAIL-COUNT  PIC S9(8) BINARY VALUE ZERO.             !@02
+002260 77  EXCP-WRITE-FAIL-COUNT   PIC S9(8) BINARY VALUE ZERO.             !@02
+002270 77  CKPT-WRITE-FAIL-COUNT   PIC S9(8) BINARY VALUE ZERO.             !@02
+002280 77  CHECKPOINT-EOF-FLAG     PIC X VALUE LOW-VALUE.                   !@02
+002290     88  CHECKPOINT-EOF      VALUE HIGH-VALUE.                        !@02
+002300 77  CHECKPOINT-FOUND-FLAG   PIC X VALUE LOW-VALUE.                   !@02
+002310     88  CHECKPOINT-FOUND    VALUE HIGH-VALUE.                        !@02
+002320 77  CHECKPOINT-INTERVAL     PIC S9(4) BINARY VALUE 100.              !@02
+002330 77  CKPT-HITS-IDX           PIC S9(4) BINARY.                       !@06
+002340 77  CHECKPOINT-DUE-FLAG     PIC X VALUE LOW-VALUE.                   !@04
+002350     88  CHECKPOINT-DUE      VALUE HIGH-VALUE.                        !@04
+002360     88  CHECKPOINT-NOT-DUE  VALUE LOW-VALUE.                         !@04
+002370     SKIP1                                                        00930003
+002380 01  MISC-SAVED-DATA.                                             00940003
+002390     05  FIRST-LINE-FLAG     PIC X VALUE LOW-VALUE.               00950003
+002400         88 FIRST-LINE       VALUE HIGH-VALUE.                    00960003
+002410         88 NOTFIRST-LINE    VALUE LOW-VALUE.                     00970003
+002420     05  INSERT-FLAG         PIC X VALUE LOW-VALUE.               00980003
+002430         88 INSERT-LINE      VALUE HIGH-VALUE.                    00990003
+002440         88 NOINSERT-LINE    VALUE LOW-VALUE.                     01000003
+002450     05  LINE-COUNT          PIC S9(8) BINARY VALUE ZERO.         01010003
+002460     05  PAGE-COUNT          PIC S9(8) BINARY VALUE ZERO.         01020003
+002470     05  UNKNOWN-DIV-COUNT   PIC S9(8) BINARY VALUE ZERO.             !@02
+002480     05  UNKNOWN-STORE-COUNT PIC S9(8) BINARY VALUE ZERO.             !@02
+002490     SKIP2                                                        01030003
+002500* This is the data portion of the NOP record. It specifies        01040003
+002510* the name of division and store for indexing.                    01050003
+002520 01  NOP-DATA.                                                    01060003
+002530     05  FILLER              PIC X(11) VALUE '**INDEX**: '.       01070003
+002540     05  NOP-DIVISION-CODE   PIC 99.                              01080003
+002550     05  NOP-DIVISION-NAME   PIC X(12).                           01090003
+002560     05  FILLER              PIC X  VALUE SPACE.                  01100003
+002570     05  NOP-STORE-CODE      PIC 99.                              01110003
+002580     05  NOP-STORE-NAME      PIC X(12).                           01120003
+002590     SKIP2                                                        01130003
+002600 01  RECORD-BUFFERS.                                              01140003
+002610     05  SAVED-LINE-RECLEN   PIC 9(4) BINARY.                     01150003
+002620     05  INSERT-RECLEN       PIC 9(4) BINARY.                     01160003
+002630     05  SAVED-LINE-BUFFER   PIC X(8192).                         01170003
+002640     05  INSERT-RECORD-BUFFER PIC X(8192).                        01180003
+002650     05  COPY-PHRASE.                                             01190003
+002660         10  COPY-PHRASE-CC  PIC X.                               01200003
+002670         10  FILLER          PIC X(30) VALUE                      01210003
+002680                             '***COPY***COPY***COPY***COPY**'.    01220003
+002690         10  FILLER          PIC X(30) VALUE                      01230003
+002700                             '*COPY***COPY***COPY***COPY****'.    01240003
+002710     SKIP2                                                        01250003
+002720 01  LOCATION-TABLES.                                             01260003
+002730*    Division and store names used to be hardcoded here with     !@02
+002740*    VALUE clauses; they are now loaded from the ACIFLKUP        !@02
+002750*    lookup file by 0050-INITIALIZE-TABLES so a new store or     !@02
+002760*    division can be added without recompiling this exit.        !@02
+002770     05  DIV-DIV-COUNT       PIC S9(4) BINARY VALUE ZERO.             !@02
+002780     05  DIV-DIV-TABLE OCCURS 1 TO 200 TIMES                          !@02
+002790                             DEPENDING ON DIV-DIV-COUNT               !@02
+002800                             INDEXED BY DIV-DIV-INDX.             01380003
+002810             15 DIV-DIV-NUM  PIC 99.                              01390003
+002820             15 DIV-DIV-NAME PIC X(12).                           01400003
+002830             15 DIV-DIV-HITS PIC S9(8) BINARY VALUE ZERO.            !@02
+002840     05  DIV-STORE-COUNT     PIC S9(4) BINARY VALUE ZERO.             !@02
+002850     05  DIV-STORE-TABLE OCCURS 1 TO 500 TIMES                        !@02
+002860                             DEPENDING ON DIV-STORE-COUNT             !@02
+002870                             INDEXED BY DIV-STORE-INDX.           01620003
+002880             15 DIV-STORE-NUM  PIC 99.                            01630003
+002890             15 DIV-STORE-NAME PIC X(12).                         01640003
+002900             15 DIV-STORE-HITS PIC S9(8) BINARY VALUE ZERO.          !@02
+002910         SKIP1                                                    01650003
+002920/ AFP STRUCTURED FIELD DEFINITIONS.                               01660003
+002930     COPY STRFLDS SUPPRESS.                                       01670003
+002940/ PASSED PARAMETERS.                                              01680003
+002950 LINKAGE SECTION.                                                 01690003
+002960 01  INP-PARMS.                                                   01700003
+002970     05  INP-USTOR           POINTER.                             01710003
+002980     05  INP-PFATTR          POINTER.                             01720003
+002990     05  INP-RECPTR          POINTER.                             01730003
+003000     05  FILLER              POINTER.                             01740003
+003010     05  INP-RECLEN          PIC 9(4) BINARY.                     01750003
+003020     05  FILLER              PIC XX.                              01760003
+003030     05  INP-REQUEST         PIC X.                               01770003
+003040         88  INP-USE         VALUE X'00'.                         01780003
+003050         88  INP-DELETE      VALUE X'01'.                         01790003
+003060         88  INP-INSERT      VALUE X'02'.                         01800003
+003070     05  INP-EOF-FLAG        PIC X.                               01810003
+003080         88  INP-EOF         VALUE 'Y'.                           01820003
+003090                                                                  01830003
+003100 01  INP-UAREA.                                                       !@02
+003110* Byte 1 is a run-time control flag set by the JCL/ACIF control       !@02
+003120* statement that supplies this exit's work area; the rest is         !@02
+003130* unused, same as the flat PIC X(16) this replaces. 'K' means         !@02
+003140* keep barcode lines instead of always deleting them; any other      !@02
+003150* value (including the low-values ACIF supplies if the caller        !@02
+003160* never sets it) preserves the original strip-them behavior.         !@02
+003170     05  UAREA-BARCODE-FLAG  PIC X.                                   !@02
+003180         88  KEEP-BARCODE    VALUE 'K'.                               !@02
+003190* Byte 2 is set to 'R' only when the JCL/control statement for       !@07
+003200* this step is coordinating a genuine ACIF RESTART (the input       !@07
+003210* stream was repositioned by ACIF's own RESTART/CHKPT facility to   !@07
+003220* the checkpointed point). Any other value -- including the usual   !@07
+003230* plain resubmission of an abended job, where input starts back     !@07
+003240* at record one -- means a leftover ACIFCKPT/ACIFAUDT/ACIFEXCP      !@07
+003250* from the abended attempt must NOT be trusted or appended to;      !@07
+003260* see 0090-INITIALIZE-CHECKPOINT and 0050-INITIALIZE-TABLES.        !@07
+003270     05  UAREA-RESTART-FLAG  PIC X.                                   !@07
+003280         88  IS-RESTART-RUN  VALUE 'R'.                               !@07
+003290     05  FILLER              PIC X(14).                               !@07
+003300                                                                  01850003
+003310 01  INP-ATTR.                                                    01860003
+003320     05  INP-CC              PIC XXX.                             01870003
+003330     05  INP-CCTYPE          PIC X.                               01880003
+003340         88  INP-ANSI-CC     VALUE 'A'.                           01890003
+003350         88  INP-MACH-CC     VALUE 'M'.                           01900003
+003360     05  INP-CHARS           PIC X(20).                           01910003
+003370     05  INP-FORMDEF         PIC X(8).                            01920003
+003380     05  INP-PAGEDEF         PIC X(8).                            01930003
+003390     05  INP-PRMODE          PIC X(8).                            01940003
+003400     05  INP-TRC             PIC XXX.                             01950003
+003410                                                                  01960003
+003420* This is a template for the input record, pointed to by          01970003
+003430* INP-RECPTR. The record's actual length is given by              01980003
+003440* INP-RECLEN.                                                     01990003
+003450 01  INP-LINE.                                                    02000003
+003460     05  INP-CCVAL           PIC X.                               02010003
+003470     05  INP-LINEDATA        PIC X(8191).                         02020003
+003480     05  INP-FIRSTLINE       REDEFINES INP-LINEDATA.              02030003
+003490         10  INP-DATE        PIC X(12).                           02040003
+003500         10  FILLER          PIC X.                               02050003
+003510         10  INP-ACCOUNT.                                         02060003
+003520             15  INP-DIV-CODE   PIC 99.                           02070003
+003530             15  FILLER         PIC X.                            02080003
+003540             15  INP-STORE-CODE PIC 99.                           02090003
+003550             15  FILLER         PIC X.                            02100003
+003560             15  INP-ACCOUNT-NO PIC 99.                           02110003
+003570     SKIP1                                                        02120003
+003580 TITLE 'Initialization and Main Line'.                            02130003
+003590 PROCEDURE DIVISION USING INP-PARMS.                              02140003
+003600* make work area, attributes, and input line addressable.         02150003
+003610     SET ADDRESS OF INP-UAREA TO INP-USTOR.                       02160003
+003620     SET ADDRESS OF INP-ATTR TO INP-PFATTR.                       02170003
+003630     SET ADDRESS OF INP-LINE TO INP-RECPTR.                       02180003
+003640     IF NOT ALREADY-INITIALIZED                                       !@02
+003650        PERFORM 0050-INITIALIZE-TABLES;                               !@02
+003660        PERFORM 0090-INITIALIZE-CHECKPOINT;                           !@02
+003670        SET ALREADY-INITIALIZED TO TRUE;                              !@02
+003680     END-IF.                                                          !@02
+003690     MOVE ZERO TO RETURN-CODE.                                    02190003
+003700* at EOF, write the reconciliation report before returning.       !@02
+003710     IF INP-EOF                                                   02210003
+003720      THEN                                                        02220003
+003730       DISPLAY PGMNAME, ' EOF REACHED.';                          02230003
+003740       MOVE PAGE-COUNT TO PAGE-DISP;                              02240003
+003750       DISPLAY PGMNAME, PAGE-DISP, ' Pages processed.';           02250003
+003760       PERFORM 0070-WRITE-CONTROL-REPORT;                             !@02
+003770       IF UNKNOWN-DIV-COUNT > ZERO OR UNKNOWN-STORE-COUNT > ZERO      !@02
+003780          DISPLAY PGMNAME, ' UNRESOLVED DIVISION/STORE CODES -- '     !@02
+003790                  'SEE ACIFEXCP';                                     !@02
+003800          MOVE 4 TO RETURN-CODE                                       !@02
+003810       END-IF;                                                        !@02
+003820       GOBACK;                                                    02260003
+003830     END-IF.                                                      02270003
+003840* The print file attributes are used to determine the type        02280003
+003850* of carriage control to test for for top-of-form.                02290003
+003860* For purposes of this example, we assume the file will           02300003
+003870* always have carriage control, and if machine control the        02310003
+003880* skip to channel 1 immediate is used for new pages.              02320003
+003890     IF INP-ANSI-CC                                               02330003
+003900      THEN                                                        02340003
+003910       SET ANSI-TOF       TO TRUE;                                02350003
+003920       SET ANSI-MESSAGE   TO TRUE;                                02360003
+003930       SET ANSI-CONTINUED TO TRUE;                                02370003
+003940       SET ANSI-BARCODE   TO TRUE;                                02380003
+003950      ELSE                                                        02390003
+003960       IF INP-MACH-CC                                                 !@02
+003970        THEN                                                          !@02
+003980         SET MACH-MESSAGE   TO TRUE;                              02400003
+003990         SET MACH-CONTINUED TO TRUE;                              02410003
+004000         SET MACH-BARCODE   TO TRUE;                              02420003
+004010         SET MACH-TOF       TO TRUE                               02430003
+004020        ELSE                                                          !@02
+004030* Neither ANSI nor machine carriage control was signalled -- this     !@02
+004040* exit cannot determine top-of-form, so this input stream is not      !@02
+004050* one this exit can process. Dump and abend rather than silently      !@02
+004060* mis-indexing every page.                                            !@02
+004070         DISPLAY PGMNAME, ' UNRECOGNIZED CARRIAGE CONTROL TYPE, '     !@02
+004080                 'ABENDING';                                          !@02
+004090         CALL ABND-PGM USING DUMP-TITLE, DUMP-ID, ABEND-OPTS,         !@04
+004100                             ABEND-FC;                                !@04
+004110         MOVE ABEND-CODE TO RETURN-CODE;                              !@04
+004120         GOBACK                                                       !@04
+004130       END-IF.                                                        !@02
+004140     SKIP1                                                        02440003
+004150* If the insert flag is set then a record has been placed in      02450003
+004160* the saved buffer to be inserted. The record is put into         02460003
+004170* the ACIF buffer and returned to ACIF with no further            02470003
+004180* processing.                                                     02480003
+004190     IF INSERT-LINE                                               02490003
+004200      THEN                                                        02500003
+004210       MOVE SAVED-LINE-RECLEN TO INP-RECLEN;                      02510003
+004220       MOVE SAVED-LINE-BUFFER TO INP-LINE (1:SAVED-LINE-RECLEN);  02520003
+004230       SET NOINSERT-LINE TO TRUE;                                 02530003
+004240       GOBACK;                                                    02540003
+004250     END-IF.                                                      02550003
+004260     SKIP1                                                        02560003
+004270* The carriage control character is tested for top-of-form.       02570003
+004280* This identifies the first line of a page. The account           02580003
+004290* number division and store code are found in the lookup          02590003
+004300* tables, and a NOP record is inserted containing the names       02600003
+004310* for use as an indexing key.                                     02610003
+004320* If machine carriage control is used, then the first             02620003
+004330* print line is the line after the top-of-form. A flag            02630003
+004340* is set to cause this line to be treated as the top.             02640003
+004350     IF FIRST-LINE OR (INP-CCVAL = CC-TOF)                        02650003
+004360      THEN                                                        02660003
+004370       IF ANSI-TOF OR FIRST-LINE                                  02670003
+004380        THEN                                                      02680003
+004390* This is a top-of-form line (or the first line on the page),     02690003
+004400* so extract the accounting information and create the NOP        02700003
+004410* line to be inserted. Control is then returned to ACIF and       02710003
+004420* the original record inserted at the next call.                  02720003
+004430         SET NOTFIRST-LINE TO TRUE;                               02730003
+004440         ADD 1 TO PAGE-COUNT;                                     02740003
+004450         MOVE 1 TO LINE-COUNT;                                    02750003
+004460         IF FUNCTION MOD (PAGE-COUNT, CHECKPOINT-INTERVAL) = 0        !@02
+004470            SET CHECKPOINT-DUE TO TRUE                                !@04
+004480         END-IF;                                                     !@02
+004490         PERFORM 0200-LOOKUP-ACCOUNT;                             02760003
+004500         PERFORM 0080-WRITE-AUDIT-RECORD;                             !@02
+004510         MOVE LENGTH OF NOP-DATA TO INSERT-RECLEN,                02770003
+004520         CALL AFPWRITE USING SF-NOP,                              02780003
+004530                             NOP-DATA,                            02790003
+004540                             BY CONTENT LENGTH OF NOP-DATA,       02800003
+004550                             BY REFERENCE INSERT-RECLEN,          02810003
+004560                             INSERT-RECORD-BUFFER;                02820003
+004570         PERFORM 0100-INSERT-RECORD;                              02830003
+004580        ELSE                                                      02840003
+004590         SET FIRST-LINE TO TRUE;                                  02850003
+004600       END-IF;                                                    02860003
+004610      ELSE                                                        02870003
+004620       ADD 1 TO LINE-COUNT;                                       02880003
+004630     END-IF.                                                      02890003
+004640     SKIP1                                                        02900003
+004650* Check for the page bottom lines by checking the carriage skips. 02910003
+004660     EVALUATE INP-CCVAL;                                          02920003
+004670      WHEN CC-MESSAGE                                             02930003
+004680*      Replace the message line with the COPY line. The original  02940003
+004690*      line buffer from ACIF is replaced and the length adjusted  02950003
+004700*      to include carriage control and the new data. The          02960003
+004710*      INP-REQUEST flag is unchanged, since ACIF sets it to USE.  02970003
+004720       MOVE LENGTH OF COPY-PHRASE TO INP-RECLEN;                  02980003
+004730       MOVE CC-MESSAGE TO COPY-PHRASE-CC;                         02990003
+004740       MOVE COPY-PHRASE TO INP-LINE (1:LENGTH OF COPY-PHRASE);    03000003
+004750      WHEN CC-CONTINUED                                           03010003
+004760*      The continued message must appear before the COPY phrase   03020003
+004770*      because continued uses channel 4 and the message uses      03030003
+004780*      channel 3 to control placement. Therefore, the continued   03040003
+004790*      line is saved, the insert flag set, the COPY phrase        03050003
+004800*      replaces the continued message, and the continued message  03060003
+004810*      is returned on the next call.                              03070003
+004820       MOVE CC-MESSAGE TO COPY-PHRASE-CC;                         03080003
+004830       MOVE LENGTH OF COPY-PHRASE TO INSERT-RECLEN;               03090003
+004840       MOVE COPY-PHRASE TO INSERT-RECORD-BUFFER                   03100003
+004850                           (1:LENGTH OF COPY-PHRASE);             03110003
+004860       PERFORM 0100-INSERT-RECORD;                                03120003
+004870      WHEN CC-BARCODE                                             03130003
+004880*      The barcode line is deleted by setting the delete flag,    03140003
+004890*      unless the caller's work area asked to keep barcode lines.    !@02
+004900       IF KEEP-BARCODE                                               !@02
+004910          CONTINUE                                                   !@02
+004920       ELSE                                                          !@02
+004930          SET INP-DELETE TO TRUE                                  03150003
+004940       END-IF;                                                       !@02
+004950      WHEN OTHER                                                  03160003
+004960*      all other lines are returned unmolested.                   03170003
+004970       CONTINUE;                                                  03180003
+004980     END-EVALUATE.                                                03190003
+004990* A checkpoint due this call is written here, after every insert-    !@04
+005000* state transition above is finished, so it reflects what this       !@04
+005010* call actually leaves ACIF expecting -- not a mid-call snapshot.     !@04
+005020     IF CHECKPOINT-DUE                                                !@04
+005030        PERFORM 0095-WRITE-CHECKPOINT;                                !@04
+005040        SET CHECKPOINT-NOT-DUE TO TRUE                                !@04
+005050     END-IF.                                                          !@04
+005060     SKIP1                                                        03200003
+005070     GOBACK.                                                      03210003
+005080     EJECT                                                        03220003
+005090 0100-INSERT-RECORD.                                              03230003
+005100* Insert a record before the current record. The current record   03240003
+005110* from ACIF is saved in a buffer and and the new record returned  03250003
+005120* to ACIF with the insert flag set.                               03260003
+005130* Our own insert flag is set so that the original record can be   03270003
+005140* returned on the next call.                                      03280003
+005150     SUBTRACT 1 FROM LINE-COUNT.                                  03290003
+005160     MOVE INP-RECLEN TO SAVED-LINE-RECLEN.                        03300003
+005170     MOVE INP-LINE (1:INP-RECLEN) TO SAVED-LINE-BUFFER.           03310003
+005180     MOVE INSERT-RECLEN TO INP-RECLEN.                            03320003
+005190     MOVE INSERT-RECORD-BUFFER TO INP-LINE (1:INSERT-RECLEN).     03330003
+005200     SET INSERT-LINE TO TRUE.                                     03340003
+005210     SET INP-INSERT TO TRUE.                                      03350003
+005220     SKIP3                                                        03360003
+005230 0200-LOOKUP-ACCOUNT.                                             03370003
+005240* This routine searches the division code and store code tables.  03380003
+005250* The codes and names are placed into an AFP NOP record for use   03390003
+005260* by the ACIF indexer so that names will show in the Viewer       03400003
+005270* index window instead of just codes. Hits and misses are also    !@02
+005280* tallied here for 0070-WRITE-CONTROL-REPORT.                         !@02
+005290     SET DIV-DIV-INDX TO 1.                                       03420003
+005300     SEARCH DIV-DIV-TABLE                                         03430003
+005310      AT END                                                      03440003
+005320       MOVE 'UNKNOWN' TO NOP-DIVISION-NAME;                       03450003
+005330       ADD 1 TO UNKNOWN-DIV-COUNT;                                    !@02
+005340       MOVE INP-ACCOUNT-NO TO EXCP-ACCOUNT-NO;                        !@02
+005350       MOVE 'DIVISION' TO EXCP-BAD-TYPE;                              !@02
+005360       MOVE INP-DIV-CODE TO EXCP-BAD-CODE;                            !@02
+005370       MOVE PAGE-COUNT TO EXCP-PAGE-NUM;                              !@02
+005380       IF EXCP-FILE-OPEN                                             !@02
+005390          WRITE EXCEPTION-RECORD                                     !@02
+005400       ELSE                                                          !@02
+005410          ADD 1 TO EXCP-WRITE-FAIL-COUNT                             !@02
+005420       END-IF;                                                       !@02
+005430      WHEN DIV-DIV-NUM (DIV-DIV-INDX) = INP-DIV-CODE              03460003
+005440       MOVE DIV-DIV-NAME (DIV-DIV-INDX) TO                        03470003
+005450            NOP-DIVISION-NAME;                                    03480003
+005460       ADD 1 TO DIV-DIV-HITS (DIV-DIV-INDX);                          !@02
+005470     END-SEARCH.                                                  03490003
+005480     SET DIV-STORE-INDX TO 1.                                     03500003
+005490     SEARCH DIV-STORE-TABLE                                       03510003
+005500      AT END                                                      03520003
+005510       MOVE 'UNKNOWN' TO NOP-STORE-NAME;                          03530003
+005520       ADD 1 TO UNKNOWN-STORE-COUNT;                                  !@02
+005530       MOVE INP-ACCOUNT-NO TO EXCP-ACCOUNT-NO;                        !@02
+005540       MOVE 'STORE' TO EXCP-BAD-TYPE;                                 !@02
+005550       MOVE INP-STORE-CODE TO EXCP-BAD-CODE;                          !@02
+005560       MOVE PAGE-COUNT TO EXCP-PAGE-NUM;                              !@02
+005570       IF EXCP-FILE-OPEN                                             !@02
+005580          WRITE EXCEPTION-RECORD                                     !@02
+005590       ELSE                                                          !@02
+005600          ADD 1 TO EXCP-WRITE-FAIL-COUNT                             !@02
+005610       END-IF;                                                       !@02
+005620      WHEN DIV-STORE-NUM (DIV-STORE-INDX) = INP-STORE-CODE        03540003
+005630       MOVE DIV-STORE-NAME (DIV-STORE-INDX) TO                    03550003
+005640            NOP-STORE-NAME;                                       03560003
+005650       ADD 1 TO DIV-STORE-HITS (DIV-STORE-INDX);                      !@02
+005660     END-SEARCH.                                                  03570003
+005670     MOVE INP-DIV-CODE TO NOP-DIVISION-CODE.                      03580003
+005680     MOVE INP-STORE-CODE TO NOP-STORE-CODE.                       03590003
+005690     SKIP3                                                            !@02
+005700 0050-INITIALIZE-TABLES.                                              !@02
+005710* Load the division and store tables from the ACIFLKUP lookup         !@02
+005720* file. This runs once, on the first call ACIF makes to this          !@02
+005730* exit. If the file cannot be opened the tables are left empty        !@02
+005740* and every account will look up as UNKNOWN, same as an unknown       !@02
+005750* code did before this file existed.                                  !@02
+005760     OPEN INPUT LOOKUP-FILE.                                          !@02
+005770     IF LOOKUP-FILE-STATUS NOT = '00'                                 !@02
+005780        DISPLAY PGMNAME, ' UNABLE TO OPEN ACIFLKUP, STATUS='          !@02
+005790                LOOKUP-FILE-STATUS                                    !@02
+005800     ELSE                                                             !@02
+005810        PERFORM UNTIL LOOKUP-EOF                                      !@02
+005820           READ LOOKUP-FILE                                           !@02
+005830              AT END SET LOOKUP-EOF TO TRUE                           !@02
+005840              NOT AT END PERFORM 0060-LOAD-TABLE-ENTRY                !@02
+005850           END-READ                                                   !@02
+005860        END-PERFORM;                                                  !@02
+005870        CLOSE LOOKUP-FILE;                                            !@02
+005880     END-IF.                                                          !@02
+005890* Capture the run date once and open the audit trail file for the    !@02
+005900* rest of this run; see 0080-WRITE-AUDIT-RECORD. A genuine ACIF       !@06
+005910* RESTART (IS-RESTART-RUN) must append to, not truncate, whatever    !@07
+005920* ACIFAUDT/ACIFEXCP already hold from before the abend; an ordinary  !@07
+005930* resubmission (IS-RESTART-RUN not set) must NOT append to a         !@07
+005940* leftover file from the abended attempt, or every page number in   !@07
+005950* it from this point on is wrong -- truncate and start clean, same  !@07
+005960* reasoning as 0090-INITIALIZE-CHECKPOINT.                           !@07
+005970     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.                          !@02
+005980     OPEN INPUT AUDIT-FILE.                                          !@06
+005990     IF AUDIT-FILE-STATUS = '00' AND IS-RESTART-RUN                 !@07
+006000        CLOSE AUDIT-FILE;                                            !@06
+006010        OPEN EXTEND AUDIT-FILE                                       !@06
+006020     ELSE                                                            !@07
+006030        IF AUDIT-FILE-STATUS = '00'                                  !@07
+006040           CLOSE AUDIT-FILE;                                         !@07
+006050           DISPLAY PGMNAME, ' ACIFAUDT HAS PRIOR-RUN RECORDS BUT ', !@07
+006060                   'THIS IS NOT A RESTART -- DISCARDING'            !@07
+006070        END-IF;                                                     !@07
+006080        OPEN OUTPUT AUDIT-FILE                                       !@06
+006090     END-IF.                                                         !@06
+006100     IF AUDIT-FILE-STATUS NOT = '00'                                 !@02
+006110        DISPLAY PGMNAME, ' UNABLE TO OPEN ACIFAUDT, STATUS='          !@02
+006120                AUDIT-FILE-STATUS                                    !@02
+006130      ELSE                                                          !@02
+006140       SET AUDIT-FILE-OPEN TO TRUE                                   !@02
+006150     END-IF.                                                         !@02
+006160     OPEN INPUT EXCEPTIONS-FILE.                                     !@06
+006170     IF EXCEPTIONS-FILE-STATUS = '00' AND IS-RESTART-RUN            !@07
+006180        CLOSE EXCEPTIONS-FILE;                                       !@06
+006190        OPEN EXTEND EXCEPTIONS-FILE                                  !@06
+006200     ELSE                                                            !@07
+006210        IF EXCEPTIONS-FILE-STATUS = '00'                             !@07
+006220           CLOSE EXCEPTIONS-FILE;                                    !@07
+006230           DISPLAY PGMNAME, ' ACIFEXCP HAS PRIOR-RUN RECORDS BUT ', !@07
+006240                   'THIS IS NOT A RESTART -- DISCARDING'            !@07
+006250        END-IF;                                                     !@07
+006260        OPEN OUTPUT EXCEPTIONS-FILE                                  !@06
+006270     END-IF.                                                         !@06
+006280     IF EXCEPTIONS-FILE-STATUS NOT = '00'                            !@02
+006290        DISPLAY PGMNAME, ' UNABLE TO OPEN ACIFEXCP, STATUS='          !@02
+006300                EXCEPTIONS-FILE-STATUS                                !@02
+006310      ELSE                                                          !@02
+006320       SET EXCP-FILE-OPEN TO TRUE                                    !@02
+006330     END-IF.                                                         !@02
+006340     SKIP3                                                            !@02
+006350 0060-LOAD-TABLE-ENTRY.                                               !@02
+006360* Add one entry read from ACIFLKUP to the in-memory division or       !@02
+006370* store table used by 0200-LOOKUP-ACCOUNT.                            !@02
+006380     EVALUATE TRUE                                                    !@02
+006390      WHEN ACLK-DIVISION                                              !@02
+006400       ADD 1 TO DIV-DIV-COUNT;                                        !@02
+006410       MOVE ACLK-CODE TO DIV-DIV-NUM (DIV-DIV-COUNT);                 !@02
+006420       MOVE ACLK-NAME TO DIV-DIV-NAME (DIV-DIV-COUNT);                !@02
+006430      WHEN ACLK-STORE                                                 !@02
+006440       ADD 1 TO DIV-STORE-COUNT;                                      !@02
+006450       MOVE ACLK-CODE TO DIV-STORE-NUM (DIV-STORE-COUNT);             !@02
+006460       MOVE ACLK-NAME TO DIV-STORE-NAME (DIV-STORE-COUNT);            !@02
+006470      WHEN OTHER                                                      !@02
+006480       CONTINUE                                                       !@02
+006490     END-EVALUATE.                                                    !@02
+006500     SKIP3                                                            !@02
+006510 0070-WRITE-CONTROL-REPORT.                                           !@02
+006520* Write the end-of-run reconciliation report to ACIFRPT: total        !@02
+006530* pages indexed, a breakdown of pages indexed by division and by      !@02
+006540* store, and how many pages could not be matched to a known           !@02
+006550* division or store.                                                  !@02
+006560     OPEN OUTPUT REPORT-FILE.                                         !@02
+006570     IF REPORT-FILE-STATUS NOT = '00'                                 !@02
+006580        DISPLAY PGMNAME, ' UNABLE TO OPEN ACIFRPT, STATUS='           !@02
+006590                REPORT-FILE-STATUS                                    !@02
+006600     ELSE                                                             !@02
+006610        MOVE PAGE-COUNT TO RPT-COUNT-DISP;                            !@02
+006620        MOVE SPACES TO RPT-RECORD;                                    !@02
+006630        STRING 'ACIFINX CONTROL REPORT -- PAGES INDEXED: '            !@02
+006640               DELIMITED BY SIZE                                      !@02
+006650               RPT-COUNT-DISP DELIMITED BY SIZE                       !@02
+006660            INTO RPT-RECORD;                                          !@02
+006670        WRITE RPT-RECORD;                                             !@02
+006680        MOVE SPACES TO RPT-RECORD;                                    !@02
+006690        WRITE RPT-RECORD;                                             !@02
+006700        MOVE 'DIVISION BREAKDOWN:' TO RPT-RECORD;                     !@02
+006710        WRITE RPT-RECORD;                                             !@02
+006720        PERFORM VARYING DIV-DIV-INDX FROM 1 BY 1                      !@02
+006730           UNTIL DIV-DIV-INDX > DIV-DIV-COUNT                         !@02
+006740           MOVE DIV-DIV-HITS (DIV-DIV-INDX) TO RPT-COUNT-DISP;        !@02
+006750           MOVE SPACES TO RPT-RECORD;                                 !@02
+006760           STRING '  DIV ' DELIMITED BY SIZE                         !@02
+006770                  DIV-DIV-NUM (DIV-DIV-INDX) DELIMITED BY SIZE        !@02
+006780                  '  ' DELIMITED BY SIZE                              !@02
+006790                  DIV-DIV-NAME (DIV-DIV-INDX) DELIMITED BY SIZE       !@02
+006800                  '  PAGES: ' DELIMITED BY SIZE                       !@02
+006810                  RPT-COUNT-DISP DELIMITED BY SIZE                    !@02
+006820               INTO RPT-RECORD;                                       !@02
+006830           WRITE RPT-RECORD                                           !@02
+006840        END-PERFORM;                                                  !@02
+006850        MOVE SPACES TO RPT-RECORD;                                    !@02
+006860        WRITE RPT-RECORD;                                             !@02
+006870        MOVE 'STORE BREAKDOWN:' TO RPT-RECORD;                        !@02
+006880        WRITE RPT-RECORD;                                             !@02
+006890        PERFORM VARYING DIV-STORE-INDX FROM 1 BY 1                    !@02
+006900           UNTIL DIV-STORE-INDX > DIV-STORE-COUNT                     !@02
+006910           MOVE DIV-STORE-HITS (DIV-STORE-INDX) TO RPT-COUNT-DISP;    !@02
+006920           MOVE SPACES TO RPT-RECORD;                                 !@02
+006930           STRING '  STORE ' DELIMITED BY SIZE                       !@02
+006940                  DIV-STORE-NUM (DIV-STORE-INDX) DELIMITED BY SIZE    !@02
+006950                  '  ' DELIMITED BY SIZE                              !@02
+006960                  DIV-STORE-NAME (DIV-STORE-INDX)                     !@02
+006970                  DELIMITED BY SIZE                                   !@02
+006980                  '  PAGES: ' DELIMITED BY SIZE                       !@02
+006990                  RPT-COUNT-DISP DELIMITED BY SIZE                    !@02
+007000               INTO RPT-RECORD;                                       !@02
+007010           WRITE RPT-RECORD                                           !@02
+007020        END-PERFORM;                                                  !@02
+007030        MOVE SPACES TO RPT-RECORD;                                    !@02
+007040        WRITE RPT-RECORD;                                             !@02
+007050        MOVE UNKNOWN-DIV-COUNT TO RPT-COUNT-DISP;                     !@02
+007060        MOVE SPACES TO RPT-RECORD;                                    !@02
+007070        STRING 'PAGES WITH UNKNOWN DIVISION: ' DELIMITED BY SIZE      !@02
+007080               RPT-COUNT-DISP DELIMITED BY SIZE                       !@02
+007090            INTO RPT-RECORD;                                          !@02
+007100        WRITE RPT-RECORD;                                             !@02
+007110        MOVE UNKNOWN-STORE-COUNT TO RPT-COUNT-DISP;                   !@02
+007120        MOVE SPACES TO RPT-RECORD;                                    !@02
+007130        STRING 'PAGES WITH UNKNOWN STORE: ' DELIMITED BY SIZE         !@02
+007140               RPT-COUNT-DISP DELIMITED BY SIZE                       !@02
+007150            INTO RPT-RECORD;                                          !@02
+007160        WRITE RPT-RECORD;                                             !@02
+007170        MOVE SPACES TO RPT-RECORD;                                    !@02
+007180        WRITE RPT-RECORD;                                             !@02
+007190        MOVE AUDIT-WRITE-FAIL-COUNT TO RPT-COUNT-DISP;                !@02
+007200        MOVE SPACES TO RPT-RECORD;                                    !@02
+007210        STRING 'AUDIT RECORDS NOT WRITTEN (ACIFAUDT NOT OPEN): '      !@02
+007220               DELIMITED BY SIZE                                      !@02
+007230               RPT-COUNT-DISP DELIMITED BY SIZE                       !@02
+007240            INTO RPT-RECORD;                                          !@02
+007250        WRITE RPT-RECORD;                                             !@02
+007260        MOVE EXCP-WRITE-FAIL-COUNT TO RPT-COUNT-DISP;                 !@02
+007270        MOVE SPACES TO RPT-RECORD;                                    !@02
+007280        STRING 'EXCEPTIONS NOT WRITTEN (ACIFEXCP NOT OPEN): '         !@02
+007290               DELIMITED BY SIZE                                      !@02
+007300               RPT-COUNT-DISP DELIMITED BY SIZE                       !@02
+007310            INTO RPT-RECORD;                                         !@02
+007320        WRITE RPT-RECORD;                                             !@02
+007330        MOVE CKPT-WRITE-FAIL-COUNT TO RPT-COUNT-DISP;                 !@02
+007340        MOVE SPACES TO RPT-RECORD;                                    !@02
+007350        STRING 'CHECKPOINTS NOT WRITTEN (ACIFCKPT NOT OPEN): '        !@02
+007360               DELIMITED BY SIZE                                      !@02
+007370               RPT-COUNT-DISP DELIMITED BY SIZE                       !@02
+007380            INTO RPT-RECORD;                                         !@02
+007390        WRITE RPT-RECORD;                                             !@02
+007400        CLOSE REPORT-FILE;                                            !@02
+007410     END-IF.                                                          !@02
+007420     IF AUDIT-FILE-OPEN                                               !@02
+007430        CLOSE AUDIT-FILE                                              !@02
+007440     END-IF.                                                         !@02
+007450     IF EXCP-FILE-OPEN                                                !@02
+007460        CLOSE EXCEPTIONS-FILE                                        !@02
+007470     END-IF.                                                         !@02
+007480     IF CKPT-FILE-OPEN                                               !@02
+007490        CLOSE CHECKPOINT-FILE                                        !@02
+007500     END-IF.                                                         !@02
+007510     SKIP3                                                            !@02
+007520 0080-WRITE-AUDIT-RECORD.                                             !@02
+007530* Write one audit trail record for the document whose index NOP       !@02
+007540* was just built, so customer service can look up which page an       !@02
+007550* account's document landed on without opening the AFP stream.        !@02
+007560     MOVE WS-RUN-DATE       TO AUD-RUN-DATE.                          !@02
+007570     MOVE NOP-DIVISION-CODE TO AUD-DIV-CODE.                          !@02
+007580     MOVE NOP-DIVISION-NAME TO AUD-DIV-NAME.                          !@02
+007590     MOVE NOP-STORE-CODE    TO AUD-STORE-CODE.                        !@02
+007600     MOVE NOP-STORE-NAME    TO AUD-STORE-NAME.                        !@02
+007610     MOVE INP-ACCOUNT-NO    TO AUD-ACCOUNT-NO.                        !@02
+007620     MOVE PAGE-COUNT        TO AUD-PAGE-NUM.                          !@02
+007630     IF AUDIT-FILE-OPEN                                              !@02
+007640        WRITE AUDIT-RECORD                                           !@02
+007650     ELSE                                                            !@02
+007660        ADD 1 TO AUDIT-WRITE-FAIL-COUNT                              !@02
+007670     END-IF.                                                         !@02
+007680     SKIP3                                                            !@02
+007690 0090-INITIALIZE-CHECKPOINT.                                          !@02
+007700* If ACIFCKPT already holds records from a prior run of this job      !@02
+007710* that ended abnormally, the last one written is this exit's most     !@02
+007720* recent checkpoint -- but only trust and resume from it when this    !@07
+007730* run is a genuine ACIF-coordinated RESTART (IS-RESTART-RUN, set by   !@07
+007740* the JCL/control statement that supplies INP-UAREA). An ordinary    !@07
+007750* resubmission of an abended job feeds this exit's input starting    !@07
+007760* at record one again, so blindly resuming counters from a leftover  !@07
+007770* checkpoint would offset every page number this run produces.       !@07
+007780* Repositioning the input data stream itself is ACIF's own restart   !@02
+007790* facility's job, not this exit's -- we only restore what we track,  !@02
+007800* and only when told this is actually a restart.                     !@07
+007810     OPEN INPUT CHECKPOINT-FILE.                                      !@02
+007820     IF CHECKPOINT-FILE-STATUS = '00'                                 !@02
+007830      IF IS-RESTART-RUN                                               !@07
+007840        PERFORM UNTIL CHECKPOINT-EOF                                  !@02
+007850           READ CHECKPOINT-FILE                                       !@02
+007860              AT END SET CHECKPOINT-EOF TO TRUE                       !@02
+007870              NOT AT END                                              !@02
+007880                 SET CHECKPOINT-FOUND TO TRUE;                        !@02
+007890                 MOVE CKPT-PAGE-COUNT TO PAGE-COUNT;                  !@02
+007900                 MOVE CKPT-LINE-COUNT TO LINE-COUNT;                  !@02
+007910                 MOVE CKPT-INSERT-FLAG TO INSERT-FLAG;                !@02
+007920                 MOVE CKPT-SAVED-LINE-RECLEN TO SAVED-LINE-RECLEN;    !@03
+007930                 MOVE CKPT-SAVED-LINE-BUFFER TO SAVED-LINE-BUFFER;    !@03
+007940                MOVE CKPT-UNKNOWN-DIV-COUNT                         !@06
+007950                                    TO UNKNOWN-DIV-COUNT;            !@06
+007960                MOVE CKPT-UNKNOWN-STORE-COUNT                        !@06
+007970                                    TO UNKNOWN-STORE-COUNT;          !@06
+007980* Match each saved hit count back to the freshly-reloaded table by   !@07
+007990* code, not position -- ACIFLKMT may have added, changed, or         !@07
+008000* deleted entries since the abend, so a positional restore would     !@07
+008010* silently credit the wrong division/store. A code no longer in      !@07
+008020* ACIFLKUP has its hit count dropped, with a console note, rather    !@07
+008030* than misattributed to whatever now occupies its old slot.          !@07
+008040                PERFORM VARYING CKPT-HITS-IDX FROM 1 BY 1            !@06
+008050                   UNTIL CKPT-HITS-IDX > CKPT-DIV-HITS-COUNT         !@06
+008060                   SET DIV-DIV-INDX TO 1                            !@07
+008070                   SEARCH DIV-DIV-TABLE                             !@07
+008080                      AT END                                        !@07
+008090                        DISPLAY PGMNAME, ' CHECKPOINT DIV CODE ',   !@07
+008100                           CKPT-DIV-CODE (CKPT-HITS-IDX),           !@07
+008110                           ' NOT IN ACIFLKUP -- HITS DISCARDED'     !@07
+008120                      WHEN DIV-DIV-NUM (DIV-DIV-INDX) =             !@07
+008130                           CKPT-DIV-CODE (CKPT-HITS-IDX)            !@07
+008140                       ADD CKPT-DIV-HITS (CKPT-HITS-IDX)           !@07
+008150                           TO DIV-DIV-HITS (DIV-DIV-INDX)          !@07
+008160                   END-SEARCH                                       !@07
+008170                END-PERFORM;                                        !@06
+008180                PERFORM VARYING CKPT-HITS-IDX FROM 1 BY 1            !@06
+008190                   UNTIL CKPT-HITS-IDX > CKPT-STORE-HITS-COUNT       !@06
+008200                   SET DIV-STORE-INDX TO 1                          !@07
+008210                   SEARCH DIV-STORE-TABLE                           !@07
+008220                      AT END                                        !@07
+008230                        DISPLAY PGMNAME, ' CHECKPOINT STORE CODE ', !@07
+008240                           CKPT-STORE-CODE (CKPT-HITS-IDX),         !@07
+008250                           ' NOT IN ACIFLKUP -- HITS DISCARDED'     !@07
+008260                      WHEN DIV-STORE-NUM (DIV-STORE-INDX) =         !@07
+008270                           CKPT-STORE-CODE (CKPT-HITS-IDX)          !@07
+008280                       ADD CKPT-STORE-HITS (CKPT-HITS-IDX)         !@07
+008290                           TO DIV-STORE-HITS (DIV-STORE-INDX)      !@07
+008300                   END-SEARCH                                       !@07
+008310                END-PERFORM                                         !@06
+008320           END-READ                                                   !@02
+008330        END-PERFORM;                                                  !@02
+008340        CLOSE CHECKPOINT-FILE;                                        !@02
+008350        IF CHECKPOINT-FOUND                                           !@02
+008360           DISPLAY PGMNAME, ' RESUMING FROM CHECKPOINT AT PAGE ',     !@02
+008370                   PAGE-COUNT                                         !@02
+008380        END-IF;                                                       !@02
+008390        OPEN EXTEND CHECKPOINT-FILE                                   !@02
+008400      ELSE                                                            !@07
+008410        CLOSE CHECKPOINT-FILE;                                        !@07
+008420        DISPLAY PGMNAME, ' ACIFCKPT HAS PRIOR-RUN RECORDS BUT ',      !@07
+008430                'THIS IS NOT A RESTART -- DISCARDING';                !@07
+008440        OPEN OUTPUT CHECKPOINT-FILE                                   !@07
+008450      END-IF                                                          !@07
+008460     ELSE                                                             !@02
+008470        OPEN OUTPUT CHECKPOINT-FILE                                   !@02
+008480     END-IF.                                                          !@02
+008490     IF CHECKPOINT-FILE-STATUS NOT = '00'                             !@02
+008500        DISPLAY PGMNAME, ' UNABLE TO OPEN ACIFCKPT, STATUS=',         !@02
+008510                CHECKPOINT-FILE-STATUS                                !@02
+008520      ELSE                                                          !@02
+008530       SET CKPT-FILE-OPEN TO TRUE                                    !@02
+008540     END-IF.                                                          !@02
+008550     SKIP3                                                            !@02
+008560 0095-WRITE-CHECKPOINT.                                               !@02
+008570* Persist enough state to resume this run's counters after an         !@02
+008580* abend: pages and lines processed so far, whether an insert is      !@03
+008590* pending, and (if so) the saved line itself, so a restart doesn't   !@03
+008600* resume with INSERT-LINE true but an empty saved-line buffer.       !@03
+008610* Written every CHECKPOINT-INTERVAL pages. A bad DD for ACIFCKPT     !@03
+008620* leaves CKPT-FILE-OPEN false; skip the write rather than            !@03
+008630* writing to an unopened file and counting a false success.          !@02
+008640     IF CKPT-FILE-OPEN                                                !@02
+008650        MOVE PAGE-COUNT         TO CKPT-PAGE-COUNT;                  !@02
+008660        MOVE LINE-COUNT         TO CKPT-LINE-COUNT;                  !@02
+008670        MOVE INSERT-FLAG        TO CKPT-INSERT-FLAG;                 !@02
+008680        MOVE SAVED-LINE-RECLEN  TO CKPT-SAVED-LINE-RECLEN;           !@03
+008690        MOVE SAVED-LINE-BUFFER  TO CKPT-SAVED-LINE-BUFFER;           !@03
+008700       MOVE UNKNOWN-DIV-COUNT   TO CKPT-UNKNOWN-DIV-COUNT;          !@06
+008710       MOVE UNKNOWN-STORE-COUNT TO CKPT-UNKNOWN-STORE-COUNT;        !@06
+008720       MOVE DIV-DIV-COUNT       TO CKPT-DIV-HITS-COUNT;             !@06
+008730       PERFORM VARYING CKPT-HITS-IDX FROM 1 BY 1                   !@06
+008740          UNTIL CKPT-HITS-IDX > DIV-DIV-COUNT                      !@06
+008750          MOVE DIV-DIV-NUM (CKPT-HITS-IDX)                        !@07
+008760                          TO CKPT-DIV-CODE (CKPT-HITS-IDX)         !@07
+008770          MOVE DIV-DIV-HITS (CKPT-HITS-IDX)                        !@06
+008780                          TO CKPT-DIV-HITS (CKPT-HITS-IDX)         !@06
+008790       END-PERFORM;                                                 !@06
+008800       MOVE DIV-STORE-COUNT     TO CKPT-STORE-HITS-COUNT;           !@06
+008810       PERFORM VARYING CKPT-HITS-IDX FROM 1 BY 1                   !@06
+008820          UNTIL CKPT-HITS-IDX > DIV-STORE-COUNT                    !@06
+008830          MOVE DIV-STORE-NUM (CKPT-HITS-IDX)                      !@07
+008840                          TO CKPT-STORE-CODE (CKPT-HITS-IDX)       !@07
+008850          MOVE DIV-STORE-HITS (CKPT-HITS-IDX)                      !@06
+008860                          TO CKPT-STORE-HITS (CKPT-HITS-IDX)       !@06
+008870       END-PERFORM;                                                 !@06
+008880        WRITE CHECKPOINT-RECORD                                      !@02
+008890      ELSE                                                          !@02
+008900       ADD 1 TO CKPT-WRITE-FAIL-COUNT                                !@02
+008910     END-IF.                                                          !@02
+008920 TITLE 'FORMAT AFPDS RECORD'.                                     03600003
+008930 ID DIVISION.                                                     03610003
+008940* This routine takes the structured field type, data, and data    03620003
+008950* length and formats an AFP record and places it in the           03630003
+008960* exit's buffer.                                                  03640003
+008970 PROGRAM-ID. AFPWRITE COMMON.                                     03650003
+008980 DATA DIVISION.                                                   03660003
+008990 WORKING-STORAGE SECTION.                                         03670003
+009000 77  SF-CC                       PIC X VALUE X'5A'.               03680003
+009010 LINKAGE SECTION.                                                 03690003
+009020 01  AFP-TYPE                    PIC X(3).                        03700003
+009030 01  AFP-DATA                    PIC X(8192).                     03710003
+009040 01  AFP-DATA-LENGTH             PIC 9(9) BINARY.                 03720003
+009050 01  AFP-INSERT-LEN              PIC 9(4) BINARY.                 03730003
+009060     SKIP1                                                        03740003
+009070 01  SF-RECORD.                                                   03750003
+009080     05  SF-INTRODUCER.                                           03760003
+009090         10 SF-INTRO-CC      PIC X.                               03770003
+009100         10 SF-INTRO-LEN     PIC 9(4) BINARY.                     03780003
+009110         10 SF-INTRO-TYPE    PIC X(3).                            03790003
+009120         10 SF-INTRO-FLAG    PIC X.                               03800003
+009130         10 SF-INTRO-SEQNUM  PIC 9(4) BINARY.                     03810003
+009140     05  SF-DATA             PIC X(8192).                         03820003
+009150 SKIP3                                                            03830003
+009160 PROCEDURE DIVISION USING AFP-TYPE,                               03840003
+009170                          AFP-DATA,                               03850003
+009180                          AFP-DATA-LENGTH,                        03860003
+009190                          AFP-INSERT-LEN,                         03870003
+009200                          SF-RECORD.                              03880003
+009210* set the final record length (introducer plus data), which is    03890003
+009220* found in the introducer length field, move in the introducer    03900003
+009230* and the data, then write the record.                            03910003
+009240     ADD LENGTH OF SF-INTRODUCER, AFP-DATA-LENGTH GIVING          03920003
+009250         AFP-INSERT-LEN.                                          03930003
+009260     SUBTRACT 1 FROM AFP-INSERT-LEN GIVING SF-INTRO-LEN.          03940003
+009270     MOVE SF-CC TO     SF-INTRO-CC.                               03950003
+009280     MOVE AFP-TYPE TO SF-INTRO-TYPE.                              03960003
+009290     MOVE LOW-VALUE TO SF-INTRO-FLAG.                             03970003
+009300     MOVE ZERO TO      SF-INTRO-SEQNUM.                           03980003
+009310     MOVE AFP-DATA (1 : AFP-DATA-LENGTH) TO SF-DATA               03990003
+009320                                         (1 : AFP-DATA-LENGTH).   04000003
+009330     EXIT PROGRAM.                                                04010003
+009340 END PROGRAM AFPWRITE.                                            04020003
+009350 SKIP1                                                            04030003
+009360 END PROGRAM ACIFINX.                                             04040003
\ No newline at end of file
