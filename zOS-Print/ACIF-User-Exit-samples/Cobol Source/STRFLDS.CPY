@@ -0,0 +1,4 @@
+000100* AFP STRUCTURED FIELD IDENTIFIER CONSTANTS.
+000200* SUPPLIED WITH ACIF (APKACIF,5648-062); COPIED HERE SO THE
+000300* SAMPLE INPUT EXITS CAN BE COMPILED STANDALONE.
+000400 77  SF-NOP                  PIC X(3) VALUE X'EEEE02'.
