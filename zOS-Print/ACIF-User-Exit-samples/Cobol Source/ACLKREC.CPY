@@ -0,0 +1,15 @@
+000100* RECORD LAYOUT FOR THE ACIFLKUP DIVISION/STORE LOOKUP FILE.
+000200* SHARED BY ACIFINX (READS IT AT INITIALIZATION) AND ACIFLKMT
+000300* (THE BATCH PROGRAM THAT ADDS/CHANGES/DELETES ENTRIES).
+000350* ACIFLKUP IS A VSAM RRDS. ITS RELATIVE RECORD NUMBER IS NOT
+000360* PART OF THE RECORD; ACIFLKMT COMPUTES IT FROM THE TRANSACTION'S
+000370* TYPE/CODE (SEE 0200-SET-SLOT-NUMBER) BEFORE EVERY ADD, CHANGE
+000380* OR DELETE. ACIFINX ONLY READS THIS FILE SEQUENTIALLY AT
+000390* INITIALIZATION AND HAS NO NEED FOR THE SLOT NUMBER.
+000400 01  ACLK-RECORD.
+000500     05  ACLK-KEY.
+000600         10  ACLK-TYPE           PIC X.
+000700             88  ACLK-DIVISION   VALUE 'D'.
+000800             88  ACLK-STORE      VALUE 'S'.
+000900         10  ACLK-CODE           PIC 99.
+001000     05  ACLK-NAME               PIC X(12).
